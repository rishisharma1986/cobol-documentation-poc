@@ -0,0 +1,38 @@
+       *****************************************************************
+       * DCLGEN TABLE(TABCUST)
+       *         LIBRARY(RISHI.PDS)
+       *         ACTION(REPLACE)
+       *           LANGUAGE(COBOL)
+       *         QUOTE
+       *....IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS
+       *****************************************************************
+
+           EXEC SQL
+           DECLARE TABCUST TABLE
+           (
+               CUST_CTRY                CHAR(3) NOT NULL,
+               CUST_INSTT                CHAR(10) NOT NULL,
+               CUST_ID                    CHAR(20) NOT NULL,
+               CUST_NAME                CHAR(50) NOT NULL,
+               CUST_TYP_COD                CHAR(10) NOT NULL,
+               CUST_STAT                CHAR(1) NOT NULL,
+               CREAT_TS                    TIMESTAMP NOT NULL,
+               LAST_UPDT_TS                TIMESTAMP NOT NULL
+           )
+           END-EXEC.
+       *****************************************************************
+       * COBOL DECLARATION FOR TABLE TABCUST
+       *****************************************************************
+       01 TABCUST-WORK.
+         05 TABCUST-WORK-REC.
+             10 TABCUST-CUST-CTRY      PIC X(3).
+             10 TABCUST-CUST-INSTT     PIC X(10).
+             10 TABCUST-CUST-ID        PIC X(20).
+             10 TABCUST-CUST-NAME      PIC X(50).
+             10 TABCUST-CUST-TYP-COD   PIC X(10).
+             10 TABCUST-CUST-STAT      PIC X(1).
+             10 TABCUST-CREAT-TS       PIC X(26).
+             10 TABCUST-LAST-UPDT-TS   PIC X(26).
+       *****************************************************************
+       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8
+       *****************************************************************
