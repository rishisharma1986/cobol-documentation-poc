@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMNTC.
+       AUTHOR. RISHI SHARMA.
+       DATE-WRITTEN. AUG,2026.
+       DATE-COMPILED. AUG,2026.
+       INSTALLATION. Nowhere.
+      *****************************************************************
+      * ONLINE CICS MAINTENANCE TRANSACTION THAT LETS AN AUTHORIZED   *
+      * USER CHANGE TABACCNT.ACC_STAT. LAST_UPDT_TS AND LST_UPDT_ID   *
+      * ARE STAMPED AUTOMATICALLY FROM THE UPDATE RATHER THAN BEING   *
+      * TAKEN FROM THE CALLER                                         *
+      *****************************************************************
+      * CHANGE HISTORY                                                *
+      * ---------------------------------------------------------     *
+      * 08AUG2026  RISHI SHARMA   INITIAL VERSION                     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       OBJECT-COMPUTER. IBM-370.
+       SOURCE-COMPUTER. IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  FILLER                     PIC X(40) VALUE
+            'WORKING STORAGE SECTION STARTS HERE'.
+       01  WS-MISC.
+           05 WS-CANCEL-PGM           PIC X(8) VALUE 'EXITPGM'.
+           05 WS-SUBPGM-NAM           PIC X(8).
+               88 WS-SUBPGM-LOG       VALUE 'LOGPGMC'.
+           05 WS-DEPT-ID              PIC X(8).
+               88 IB-DEPT             VALUE 'INETBKNG'.
+           05 WS-JOBEND-MSG           PIC X(80) VALUE SPACES.
+      *****************************************************************
+      * VALID INCOMING ACCOUNT-STATUS CODES ACCEPTED FROM THE TERMINAL*
+      *****************************************************************
+           05 WS-NEW-ACC-STAT         PIC X(1).
+               88 WS-NEW-STAT-VALID   VALUES 'A' 'D' 'C'.
+      *****************************************************************
+      *   COPYBOOKS                                                   *
+      *****************************************************************
+       COPY IBRFDCW.
+
+      *****************************************************************
+      *      DB2 TABLE DECLARATION                                    *
+      *****************************************************************
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TABACCW
+           END-EXEC.
+       77 FILLER                PIC X(30) VALUE
+               'END OF WORKING STORAGE SECTION'.
+      *****************************************************************
+      * LINKAGE SECTION                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-ACC-CTRY             PIC X(2).
+           05  CA-ACC-INSTT            PIC X(4).
+           05  CA-ACC-NO               PIC X(35).
+           05  CA-NEW-ACC-STAT         PIC X(1).
+           05  CA-REQ-USER-ID          PIC X(20).
+           05  CA-RESP-CODE            PIC X(2).
+               88  CA-RESP-OK          VALUE '00'.
+               88  CA-RESP-BAD-INPUT   VALUE '01'.
+               88  CA-RESP-NOT-FOUND   VALUE '02'.
+               88  CA-RESP-SQL-ERROR   VALUE '03'.
+           05  CA-RESP-MSG             PIC X(60).
+      /
+       PROCEDURE DIVISION.
+           PERFORM A000-INIT
+           PERFORM B000-MAIN
+           PERFORM C000-FINAL
+           .
+      /
+      *****************************************************************
+      * Initialization                                                *
+      *****************************************************************
+       A000-INIT.
+           MOVE 'ACCTMNTC'             TO WS-PROG-NAM
+           MOVE SPACES                 TO CA-RESP-CODE
+                                          CA-RESP-MSG
+           .
+      *****************************************************************
+      * Main Process Routine - Validate The Request, Then Apply The   *
+      * Status Change                                                 *
+      *****************************************************************
+       B000-MAIN.
+           PERFORM B010-VALIDATE-REQUEST
+           IF CA-RESP-CODE = SPACES
+               PERFORM B020-UPDATE-ACC-STAT
+           END-IF
+           .
+      *****************************************************************
+      * Validate The Fields Supplied In The Commarea Before Touching  *
+      * The Database                                                  *
+      *****************************************************************
+       B010-VALIDATE-REQUEST.
+           IF EIBCALEN = 0
+               SET CA-RESP-BAD-INPUT   TO TRUE
+               MOVE 'NO COMMAREA PASSED TO ACCTMNTC'
+                                       TO CA-RESP-MSG
+           ELSE
+           MOVE CA-NEW-ACC-STAT        TO WS-NEW-ACC-STAT
+           IF CA-ACC-CTRY = SPACES OR LOW-VALUES
+               SET CA-RESP-BAD-INPUT   TO TRUE
+               MOVE 'ACC-CTRY IS REQUIRED'
+                                       TO CA-RESP-MSG
+           ELSE IF CA-ACC-INSTT = SPACES OR LOW-VALUES
+               SET CA-RESP-BAD-INPUT   TO TRUE
+               MOVE 'ACC-INSTT IS REQUIRED'
+                                       TO CA-RESP-MSG
+           ELSE IF CA-ACC-NO = SPACES OR LOW-VALUES
+               SET CA-RESP-BAD-INPUT   TO TRUE
+               MOVE 'ACC-NO IS REQUIRED'
+                                       TO CA-RESP-MSG
+           ELSE IF CA-REQ-USER-ID = SPACES OR LOW-VALUES
+               SET CA-RESP-BAD-INPUT   TO TRUE
+               MOVE 'REQUESTING USER ID IS REQUIRED'
+                                       TO CA-RESP-MSG
+           ELSE IF NOT WS-NEW-STAT-VALID
+               SET CA-RESP-BAD-INPUT   TO TRUE
+               MOVE 'NEW ACC-STAT MUST BE A, D OR C'
+                                       TO CA-RESP-MSG
+           END-IF
+           .
+      *****************************************************************
+      * Apply The Status Change, Letting DB2 Stamp LAST_UPDT_TS And    *
+      * LST_UPDT_ID From The Update Itself                             *
+      *****************************************************************
+       B020-UPDATE-ACC-STAT.
+           EXEC SQL
+               UPDATE TABACCNT
+               SET    ACC_STAT     = :CA-NEW-ACC-STAT,
+                      LAST_UPDT_TS = CURRENT TIMESTAMP,
+                      LST_UPDT_ID  = :CA-REQ-USER-ID
+               WHERE  ACC_CTRY  = :CA-ACC-CTRY
+                AND   ACC_INSTT = :CA-ACC-INSTT
+                AND   ACC_NO    = :CA-ACC-NO
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET CA-RESP-OK      TO TRUE
+                   MOVE 'ACCOUNT STATUS UPDATED' TO CA-RESP-MSG
+                   EXEC CICS SYNCPOINT END-EXEC
+               WHEN 100
+                   SET CA-RESP-NOT-FOUND TO TRUE
+                   MOVE 'ACCOUNT NOT FOUND' TO CA-RESP-MSG
+               WHEN OTHER
+                   SET CA-RESP-SQL-ERROR TO TRUE
+                   MOVE 'DATABASE ERROR UPDATING ACCOUNT STATUS'
+                                       TO CA-RESP-MSG
+                   EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                   PERFORM X490-PROC-SQL-ERROR
+           END-EVALUATE
+           .
+      *****************************************************************
+      * End Of Transaction Processing                                 *
+      *****************************************************************
+       C000-FINAL.
+           EXEC CICS RETURN
+           END-EXEC
+           .
+      *****************************************************************
+      *  Initial Common fields required for Logging Routine           *
+      *****************************************************************
+       X100-ERR-COMMON-SETUP.
+           MOVE SPACE                  TO WE-ERROR-FLDS
+           INITIALIZE                     WE-ERROR-FLDS
+                                        REPLACING NUMERIC DATA BY ZERO
+           MOVE WS-PRJ-ID              TO LOG-PRJ-ID
+           MOVE WS-PROG-NAM            TO LOG-PROG-NAM
+           MOVE WS-SYSTM-ID            TO LOG-SYSTM-ID
+           MOVE WS-DEPTT-ID            TO LOG-DEPTT-ID
+           .
+      *****************************************************************
+      * DB2 Error Processing Para                                     *
+      *****************************************************************
+       X490-PROC-SQL-ERROR.
+           PERFORM X100-ERR-COMMON-SETUP
+
+           SET WS-PARA-B020
+               WS-MSG-002              TO TRUE
+           MOVE WS-PARA-NAM            TO LOG-PARA-NAM
+           MOVE WS-MSG-NO              TO LOG-MSG-NO
+           MOVE CA-RESP-MSG            TO LOG-ERR-TEXT-LONG
+
+           PERFORM X790-PROC-WRNG-MSG
+           .
+      *****************************************************************
+      * Log Warning Messages                                          *
+      *****************************************************************
+       X790-PROC-WRNG-MSG.
+           SET LOG-DATA-ERROR
+               LOG-WRNG-MSG
+               IB-DEPT
+               LOG-NO-ACTN             TO TRUE
+           MOVE WS-DEPT-ID             TO LOG-DEPT-ID
+           PERFORM X920-ERROR-LOG-RETN
+           .
+      *****************************************************************
+      * Invoke The Logging Subprogram With The Assembled LOG-* Fields  *
+      *****************************************************************
+       X920-ERROR-LOG-RETN.
+           SET WS-SUBPGM-LOG TO TRUE
+           MOVE WS-SUBPGM-NAM          TO LOG-ERR-PGM
+           CALL WS-SUBPGM-NAM USING WE-ERROR-FLDS
+               ON EXCEPTION
+                   DISPLAY 'UNABLE TO CALL LOGGING SUBPROGRAM: '
+                       WS-SUBPGM-NAM
+           END-CALL
+           MOVE RETURN-CODE            TO LOG-RTRN-COD
+           .
