@@ -0,0 +1,26 @@
+      *****************************************************************
+      * COPYBOOK      : DFHCOMMAREA                                   *
+      * DESCRIPTION   : COMMAREA LAYOUT FOR FETCH-PAYMENT-INSTRUCTIONS *
+      *                 - CALLER-SUPPLIED LOOKUP KEY FIELDS, A         *
+      *                 CONTINUATION KEY FOR PAGED RETRIEVAL, AND THE  *
+      *                 RESPONSE FIELDS RETURNED TO THE CALLER         *
+      *****************************************************************
+       01  DFHCOMMAREA.
+           05  CA-CUST-CTRY            PIC X(3).
+           05  CA-CUST-INSTT           PIC X(10).
+           05  CA-CUST-ID              PIC X(20).
+           05  CA-INSTR-REF-NUM        PIC X(20).
+           05  CA-AC-CTRY              PIC X(3).
+           05  CA-AC-INSTT             PIC X(10).
+           05  CA-AC-NO                PIC X(20).
+           05  CA-AC-PROD-TYP          PIC X(10).
+           05  CA-CONTINUATION-KEY     PIC X(20).
+           05  CA-MORE-DATA-IND        PIC X(1).
+               88  CA-MORE-DATA        VALUE 'Y'.
+           05  CA-ROW-COUNT            PIC 9(3).
+           05  CA-RESP-CODE            PIC X(2).
+               88  CA-RESP-OK          VALUE '00'.
+               88  CA-RESP-BAD-INPUT   VALUE '01'.
+               88  CA-RESP-NO-DATA     VALUE '02'.
+               88  CA-RESP-SQL-ERROR   VALUE '03'.
+           05  CA-RESP-MSG             PIC X(60).
