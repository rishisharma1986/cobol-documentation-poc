@@ -1,14 +1,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GOODCBLC.
-       AUTHOR. RISHI SHARMA
-       DATE-WRITTEN. JUN,2024
-       DATE-COMPILED. JUN,2024
-       INSTALLATION. Nowhere
-       VERSION. v1.0
-       *****************************************************************
-       * THIS COBOL ROUTINE IS DEVELOPED TO SHOWCASE AI BASED COBOL    *
-       * DOCUMENTATION IN BUSINESS DOMAIN LANGUAGE                     *
-       *****************************************************************
+       AUTHOR. RISHI SHARMA.
+       DATE-WRITTEN. JUN,2024.
+       DATE-COMPILED. JUN,2024.
+       INSTALLATION. Nowhere.
+      *****************************************************************
+      * THIS COBOL ROUTINE IS DEVELOPED TO SHOWCASE AI BASED COBOL    *
+      * DOCUMENTATION IN BUSINESS DOMAIN LANGUAGE                     *
+      *****************************************************************
+      * CHANGE HISTORY                                                *
+      * ---------------------------------------------------------     *
+      * 08JUN2024  RISHI SHARMA   INITIAL VERSION                     *
+      * 09AUG2026  RISHI SHARMA   ADOPTED IBRIRECW NAMED RECORD LAYOUT *
+      *                           IN PLACE OF RAW SUBSTRING OFFSETS    *
+      * 09AUG2026  RISHI SHARMA   CANCEL/LOGGING SUBPROGRAM NAMES AND *
+      *                           LOGGING DEPARTMENT ID NOW TAKEN     *
+      *                           FROM PARMS 3-5, DEFAULTING TO       *
+      *                           TODAY'S CODED VALUES                *
+      * 09AUG2026  RISHI SHARMA   X999-PGM-EXIT NOW ABENDS WITH A     *
+      *                           RETURN-CODE THAT VARIES BY FAILURE  *
+      *                           TYPE (08 DATA, 12 FILE I/O, 16 DB2) *
+      * 09AUG2026  RISHI SHARMA   ADDED WS-TEST-MODE (PARM 6) - WHEN  *
+      *                           SET, LOGGING GOES TO DISPLAY ONLY  *
+      *                           AND LOGPGMC/THE CANCEL PROGRAM ARE *
+      *                           NOT CALLED, FOR DRY-RUN JOB TESTING*
+      *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        OBJECT-COMPUTER. IBM-370.
@@ -16,11 +32,21 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT IBRI         
+           SELECT IBRI
                                     ASSIGN TO IBRI
                                     ORGANIZATION IS SEQUENTIAL
                                     ACCESS IS SEQUENTIAL
                                     FILE STATUS IS INFILE-STATUS.
+           SELECT IBRCKPT
+                                    ASSIGN TO IBRCKPT
+                                    ORGANIZATION IS SEQUENTIAL
+                                    ACCESS IS SEQUENTIAL
+                                    FILE STATUS IS WS-CKPT-STATUS.
+           SELECT GIBRPTH
+                                    ASSIGN TO GIBRPTH
+                                    ORGANIZATION IS SEQUENTIAL
+                                    ACCESS IS SEQUENTIAL
+                                    FILE STATUS IS WS-GIBRPTH-STATUS.
        DATA DIVISION.
        FILE SECTION.
 
@@ -31,24 +57,82 @@
            BLOCK CONTAINS 0
            DATA RECORD IS IBRI-REC-IN.
        01 IBRI-REC-IN                 PIC X(4096).
+       COPY IBRIRECW.
+
+       FD IBRCKPT
+           LABEL RECORDS STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0
+           DATA RECORD IS IBRCKPT-REC.
+       01 IBRCKPT-REC.
+           05 CKPT-REC-CNT            PIC 9(9).
+           05 CKPT-LAST-KEY           PIC X(20).
+           05 FILLER                  PIC X(51).
+
+       FD GIBRPTH
+           LABEL RECORDS STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0
+           DATA RECORD IS GIBRPTH-REC.
+       01 GIBRPTH-REC                 PIC X(132).
        WORKING-STORAGE SECTION.
        77  FILLER                     PIC X(40) VALUE
             'WORKING STORAGE SECTION STARTS HERE'.
        01  WS-MISC.
            05 INFILE-STATUS           PIC X(2).
            05 WS-CANCEL-PGM           PIC X(8) VALUE 'EXITPGM'.
-           05 WS-SUBPGM-NAM           PIC X(8).
+           05 WS-SUBPGM-NAM           PIC X(8) VALUE 'LOGPGMC'.
                88 WS-SUBPGM-LOG       VALUE 'LOGPGMC'.
-           05 WS-DEPT-ID              PIC X(8).
+           05 WS-DEPT-ID              PIC X(8) VALUE 'INETBKNG'.
                88 IB-DEPT             VALUE 'INETBKNG'.
-       *****************************************************************
-       *   COPYBOOKS                                                   *
-       *****************************************************************
+           05 WS-CTL-PARM             PIC X(8).
+           05 WS-ABEND-RC             PIC 9(2) VALUE 16.
+           05 WS-TEST-MODE-SW         PIC X(1) VALUE 'N'.
+               88 WS-TEST-MODE        VALUE 'Y'.
+      *****************************************************************
+      * ACCOUNT KEY TAKEN OFF THE CURRENT IBRI DETAIL RECORD, BOUND TO *
+      * THE CSR-AP-ACPF CURSOR'S WHERE CLAUSE                         *
+      *****************************************************************
+           05 WS-ACC-CTRY             PIC X(2).
+           05 WS-ACC-INSTT            PIC X(4).
+           05 WS-ACC-NO               PIC X(35).
+           05 WS-IBRI-EOF-SW          PIC X(1) VALUE 'N'.
+               88 WS-IBRI-EOF         VALUE 'Y'.
+           05 WS-IBRI-OPEN-SW         PIC X(1) VALUE 'N'.
+               88 WS-IBRI-OPEN        VALUE 'Y'.
+           05 WS-REC-READ-CNT         PIC 9(7) VALUE ZEROS.
+           05 WS-REC-ACPT-CNT         PIC 9(7) VALUE ZEROS.
+           05 WS-REC-REJT-CNT         PIC 9(7) VALUE ZEROS.
+           05 WS-REC-SKIP-CNT         PIC 9(7) VALUE ZEROS.
+           05 WS-REC-HDRTRL-CNT       PIC 9(7) VALUE ZEROS.
+           05 WS-FIRST-REC-SW         PIC X(1) VALUE 'Y'.
+               88 WS-FIRST-REC        VALUE 'Y'.
+           05 WS-SUBTOT-CNT           PIC 9(7) VALUE ZEROS.
+           05 WS-JOBEND-MSG           PIC X(80) VALUE SPACES.
+           05 WS-CKPT-STATUS          PIC X(2).
+           05 WS-CKPT-INTERVAL        PIC 9(7) VALUE 0100000.
+           05 WS-CKPT-RESTART-CNT     PIC 9(9) VALUE ZEROS.
+           05 WS-CKPT-SKIP-CNT        PIC 9(9) VALUE ZEROS.
+           05 WS-GIBRPTH-STATUS       PIC X(2).
+           05 WS-GIBRPTH-OPEN-SW      PIC X(1) VALUE 'N'.
+               88 WS-GIBRPTH-OPEN     VALUE 'Y'.
+           05 WS-DNLD-DATE-TIME.
+               10 WS-DNLD-DATE        PIC X(8).
+               10 WS-DNLD-TIME        PIC X(6).
+               10 FILLER              PIC X(7).
+           05 WS-DNLD-REC-CNT-DISP    PIC 9(9).
+           05 WS-STREAM-NUM-DISP      PIC 9(2).
+           05 WS-STREAM-MAX-DISP      PIC 9(2).
+      *****************************************************************
+      *   COPYBOOKS                                                   *
+      *****************************************************************
        COPY IBRFDCW.
 
-       *****************************************************************
-       *      DB2 TABLE DECLARATION                                    *
-       *****************************************************************
+      *****************************************************************
+      *      DB2 TABLE DECLARATION                                    *
+      *****************************************************************
            EXEC SQL 
                INCLUDE SQLCA 
            END-EXEC.
@@ -64,14 +148,14 @@
            EXEC SQL 
                INCLUDE SQLCA 
            END-EXEC.                                            
-       *--------------------------------------*
-       *      DB2 CURSOR DECLARATION          *
-       *--------------------------------------*  
-       *****************************************************************
-       * SELECT CUSTOMERS WITH ACH PAYMENTS ENABLED ACCOUNTS           *
-       *****************************************************************       
-       *****************************************************************
-       *****************************************************************              
+      *--------------------------------------*
+      *      DB2 CURSOR DECLARATION          *
+      *--------------------------------------*  
+      *****************************************************************
+      * SELECT CUSTOMERS WITH ACH PAYMENTS ENABLED ACCOUNTS           *
+      *****************************************************************       
+      *****************************************************************
+      *****************************************************************              
            EXEC SQL 
                DECLARE CSR-AP-ACPF CURSOR WITH HOLD
                SELECT CST_CTRY,
@@ -79,29 +163,31 @@
                       CST_ID,
                       ACPF_STAT
                FROM   TABACCPF
-               WHERE  ACC_CTRY = :TABACPF-AC-CTRY
-                AND   ACC_INSTT = :TABACPF-AC-CTRY
-                AND   ACC_NO    = :TABACPF-AC-CTRY
+               WHERE  ACC_CTRY = :WS-ACC-CTRY
+                AND   ACC_INSTT = :WS-ACC-INSTT
+                AND   ACC_NO    = :WS-ACC-NO
                 AND   MST_PND_COD = 'Master'
                 AND   CST_TYP_COD  = 'Global'
                FOR FETCH ONLY
            END-EXEC.                                      
        77 FILLER                PIC X(30) VALUE
                'END OF WORKING STORAGE SECTION'.
-       *****************************************************************
-       * LINKAGE SECTION                                               *
-       *****************************************************************
+      *****************************************************************
+      * LINKAGE SECTION                                               *
+      *****************************************************************
        LINKAGE SECTION.
-       /
+      /
        PROCEDURE DIVISION.
            PERFORM A000-INIT
-           PERFORM B000-MAIN
+           IF PROG-NORMAL
+               PERFORM B000-MAIN
+           END-IF
            PERFORM C000-FINAL
            .
-       /
-       *****************************************************************
-       * Initialization                                                *
-       *****************************************************************
+      /
+      *****************************************************************
+      * Initialization                                                *
+      *****************************************************************
        A000-INIT.
            INITIALIZE DCLCDE-GEN-REF
                        GIB-RPT-DNLD-HIST
@@ -112,17 +198,308 @@
            MOVE ZEROS                  TO WS-STREAM-NUM-BIN
                                           WS-STREAM-BIN-MAX
                                           WS-STREAM-BIN
+           PERFORM A007-GET-STREAM-PARMS
+           PERFORM A008-GET-CTL-PARMS
            PERFORM A010-WRT-START-MSG
            PERFORM A020-OPEN-IBRI
+           PERFORM A025-OPEN-GIBRPTH
+           PERFORM A030-READ-CHECKPOINT
            .
-       *****************************************************************
-       * Main Process Routine                                          *
-       *****************************************************************
-       B000-MAIN.           
-           
-       *****************************************************************
-       * Write Informational Message to set correct Logging Program    *
-       *****************************************************************           
+      *****************************************************************
+      * Determine Which Parallel Stream This Run Represents, From      *
+      * The Run-Time Command-Line Parameters. Defaults To A Single     *
+      * Stream (1 OF 1) When No Stream Parameters Are Supplied, So     *
+      * The Program Still Runs Stand-Alone Without Splitting Up IBRI   *
+      *****************************************************************
+       A007-GET-STREAM-PARMS.
+           MOVE 1                      TO WS-STREAM-NUM-BIN
+           MOVE 1                      TO WS-STREAM-BIN-MAX
+
+           MOVE SPACES                 TO WS-STREAM-PARM
+           DISPLAY 1                   UPON ARGUMENT-NUMBER
+           ACCEPT WS-STREAM-PARM       FROM ARGUMENT-VALUE
+           IF WS-STREAM-PARM IS NUMERIC AND WS-STREAM-PARM > ZEROS
+               MOVE WS-STREAM-PARM     TO WS-STREAM-NUM-BIN
+           END-IF
+
+           MOVE SPACES                 TO WS-STREAM-PARM
+           DISPLAY 2                   UPON ARGUMENT-NUMBER
+           ACCEPT WS-STREAM-PARM       FROM ARGUMENT-VALUE
+           IF WS-STREAM-PARM IS NUMERIC AND WS-STREAM-PARM > ZEROS
+               MOVE WS-STREAM-PARM     TO WS-STREAM-BIN-MAX
+           END-IF
+
+           IF WS-STREAM-BIN-MAX < WS-STREAM-NUM-BIN
+               MOVE WS-STREAM-NUM-BIN  TO WS-STREAM-BIN-MAX
+           END-IF
+           .
+      *****************************************************************
+      * Take The Cancel/Logging Subprogram Names And The Logging      *
+      * Department ID From Run-Time Command-Line Parameters Three     *
+      * Through Five, When Supplied, So Site Operations Can Point     *
+      * This Job At Different Subprograms/Departments Without A       *
+      * Recompile. Each Defaults To Today's Coded Value When Its      *
+      * Parameter Is Omitted                                          *
+      *****************************************************************
+       A008-GET-CTL-PARMS.
+           MOVE SPACES                 TO WS-CTL-PARM
+           DISPLAY 3                   UPON ARGUMENT-NUMBER
+           ACCEPT WS-CTL-PARM          FROM ARGUMENT-VALUE
+           IF WS-CTL-PARM NOT = SPACES
+               MOVE WS-CTL-PARM        TO WS-CANCEL-PGM
+           END-IF
+
+           MOVE SPACES                 TO WS-CTL-PARM
+           DISPLAY 4                   UPON ARGUMENT-NUMBER
+           ACCEPT WS-CTL-PARM          FROM ARGUMENT-VALUE
+           IF WS-CTL-PARM NOT = SPACES
+               MOVE WS-CTL-PARM        TO WS-SUBPGM-NAM
+           END-IF
+
+           MOVE SPACES                 TO WS-CTL-PARM
+           DISPLAY 5                   UPON ARGUMENT-NUMBER
+           ACCEPT WS-CTL-PARM          FROM ARGUMENT-VALUE
+           IF WS-CTL-PARM NOT = SPACES
+               MOVE WS-CTL-PARM        TO WS-DEPT-ID
+           END-IF
+
+      * PARM 6 - 'Y' PUTS THE JOB IN TEST/DRY-RUN MODE, WHICH ROUTES
+      * EVERY LOG MESSAGE TO DISPLAY ONLY AND SKIPS THE REAL
+      * LOGPGMC/CANCEL-PROGRAM CALLS SO THE JOB CAN BE RUN AGAINST
+      * PRODUCTION-LIKE INPUT WITHOUT TOUCHING EITHER SUBPROGRAM
+           MOVE SPACES                 TO WS-CTL-PARM
+           DISPLAY 6                   UPON ARGUMENT-NUMBER
+           ACCEPT WS-CTL-PARM          FROM ARGUMENT-VALUE
+           IF WS-CTL-PARM(1:1) = 'Y'
+               SET WS-TEST-MODE        TO TRUE
+           END-IF
+           .
+      *****************************************************************
+      * Main Process Routine                                          *
+      *****************************************************************
+       B000-MAIN.
+           IF WS-CKPT-RESTART-CNT > 0
+               PERFORM B015-SKIP-TO-RESTART-PT
+           END-IF
+           PERFORM B010-READ-IBRI
+           PERFORM UNTIL WS-IBRI-EOF OR PROG-ABEND
+               PERFORM B020-PROC-IBRI-REC
+               PERFORM B025-WRITE-CHECKPOINT
+               IF PROG-NORMAL
+                   PERFORM B010-READ-IBRI
+               END-IF
+           END-PERFORM
+           .
+      *****************************************************************
+      * Read Next IBRI Record                                         *
+      *****************************************************************
+       B010-READ-IBRI.
+           READ IBRI
+               AT END
+                   SET WS-IBRI-EOF     TO TRUE
+               NOT AT END
+                   ADD 1               TO WS-REC-READ-CNT
+           END-READ
+           .
+      *****************************************************************
+      * Re-Position Past Records Already Processed On A Prior Run     *
+      *****************************************************************
+       B015-SKIP-TO-RESTART-PT.
+           PERFORM WS-CKPT-RESTART-CNT TIMES
+               PERFORM B010-READ-IBRI
+           END-PERFORM
+           .
+      *****************************************************************
+      * Process One IBRI Record                                       *
+      *****************************************************************
+       B020-PROC-IBRI-REC.
+           IF IBRI-REC-IS-DTL
+               MOVE IBRI-DTL-CTRY      TO WS-ACC-CTRY
+               MOVE IBRI-DTL-INSTT     TO WS-ACC-INSTT
+               MOVE IBRI-DTL-ID        TO WS-ACC-NO
+               PERFORM B018-COMPUTE-STREAM-BIN
+               IF WS-STREAM-BIN = WS-STREAM-NUM-BIN
+                   ADD 1               TO WS-REC-ACPT-CNT
+                   PERFORM B030-BUILD-DNLD-HIST-REC
+                   PERFORM B032-CTRL-BREAK-CHECK
+                   PERFORM B035-WRITE-DNLD-HIST-REC
+                   PERFORM B040-FETCH-ACH-CUSTOMERS
+                   ADD 1               TO WS-SUBTOT-CNT
+               ELSE
+                   ADD 1               TO WS-REC-SKIP-CNT
+               END-IF
+           ELSE
+               ADD 1                   TO WS-REC-HDRTRL-CNT
+           END-IF
+           .
+      *****************************************************************
+      * Hash The Record's Key Into A Stream Bucket So Each Parallel    *
+      * Run Of This Program (Stream N Of WS-STREAM-BIN-MAX) Only       *
+      * Processes The Records That Belong To Its Own Stream            *
+      *****************************************************************
+       B018-COMPUTE-STREAM-BIN.
+           MOVE ZEROS                  TO WS-STREAM-HASH-ACCUM
+           PERFORM VARYING WS-STREAM-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-STREAM-HASH-IDX > 20
+               ADD FUNCTION ORD(IBRI-DTL-ID(WS-STREAM-HASH-IDX:1))
+                   TO WS-STREAM-HASH-ACCUM
+           END-PERFORM
+           COMPUTE WS-STREAM-BIN =
+               FUNCTION MOD(WS-STREAM-HASH-ACCUM WS-STREAM-BIN-MAX) + 1
+           .
+      *****************************************************************
+      * Build One Download-History Record From The Current IBRI       *
+      * Record, For The GIB Report-Download-History Report            *
+      *****************************************************************
+       B030-BUILD-DNLD-HIST-REC.
+           MOVE FUNCTION CURRENT-DATE  TO WS-DNLD-DATE-TIME
+           MOVE IBRI-DTL-CTRY          TO GIB-RPT-CTRY
+           MOVE IBRI-DTL-INSTT         TO GIB-RPT-INSTT
+           MOVE IBRI-DTL-ID            TO GIB-RPT-ID
+           MOVE 'IBRI'                 TO GIB-RPT-TYPE
+           MOVE WS-DNLD-DATE           TO GIB-RPT-DNLD-DT
+           MOVE WS-DNLD-TIME           TO GIB-RPT-DNLD-TM
+           MOVE WS-REC-READ-CNT        TO GIB-RPT-REC-CNT
+           MOVE 'A'                    TO GIB-RPT-STAT
+           .
+      *****************************************************************
+      * Control-Break Check - Detect A Change Of Country/Institution/  *
+      * ID And, When One Occurs, Write A Subtotal Line For The Group   *
+      * That Just Ended Before Moving On To The New Group              *
+      *****************************************************************
+       B032-CTRL-BREAK-CHECK.
+           IF WS-FIRST-REC
+               MOVE 'N'                TO WS-FIRST-REC-SW
+           ELSE
+               IF GIB-RPT-CTRY  NOT = WS-PREV-IBR-RPT-CTRY
+               OR GIB-RPT-INSTT NOT = WS-PREV-IBR-RPT-INST
+               OR GIB-RPT-ID    NOT = WS-PREV-IBR-RPT-ID
+                   PERFORM B034-WRITE-SUBTOTAL-LINE
+                   MOVE ZEROS           TO WS-SUBTOT-CNT
+               END-IF
+           END-IF
+
+           MOVE GIB-RPT-CTRY           TO WS-PREV-IBR-RPT-CTRY
+           MOVE GIB-RPT-INSTT          TO WS-PREV-IBR-RPT-INST
+           MOVE GIB-RPT-ID             TO WS-PREV-IBR-RPT-ID
+           .
+      *****************************************************************
+      * Write A Subtotal Line For The Country/Institution/ID Group     *
+      * That Just Ended                                                *
+      *****************************************************************
+       B034-WRITE-SUBTOTAL-LINE.
+           MOVE SPACES                 TO GIBRPTH-REC
+           STRING '  SUBTOTAL '        DELIMITED BY SIZE
+                  WS-PREV-IBR-RPT-CTRY DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-PREV-IBR-RPT-INST DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-PREV-IBR-RPT-ID   DELIMITED BY SIZE
+                  ' COUNT: '           DELIMITED BY SIZE
+                  WS-SUBTOT-CNT        DELIMITED BY SIZE
+               INTO GIBRPTH-REC
+           END-STRING
+           IF WS-GIBRPTH-OPEN
+               WRITE GIBRPTH-REC
+           END-IF
+           .
+      *****************************************************************
+      * Format And Write One Line Of The Download-History Report      *
+      *****************************************************************
+       B035-WRITE-DNLD-HIST-REC.
+           MOVE SPACES                 TO GIBRPTH-REC
+           MOVE GIB-RPT-REC-CNT        TO WS-DNLD-REC-CNT-DISP
+           STRING GIB-RPT-CTRY         DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  GIB-RPT-INSTT        DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  GIB-RPT-ID           DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  GIB-RPT-TYPE         DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  GIB-RPT-DNLD-DT      DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  GIB-RPT-DNLD-TM      DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-DNLD-REC-CNT-DISP DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  GIB-RPT-STAT         DELIMITED BY SIZE
+               INTO GIBRPTH-REC
+           END-STRING
+           IF WS-GIBRPTH-OPEN
+               WRITE GIBRPTH-REC
+           END-IF
+           .
+      *****************************************************************
+      * Fetch Every ACH-Enabled Customer Permissioned On The Account   *
+      * Just Extracted, And List Each One On The Download-History      *
+      * Report - This Is The ACH-Enabled Customer List CSR-AP-ACPF     *
+      * Was Declared To Drive                                          *
+      *****************************************************************
+       B040-FETCH-ACH-CUSTOMERS.
+           EXEC SQL
+               OPEN CSR-AP-ACPF
+           END-EXEC
+           IF SQLCODE NOT = 0
+               PERFORM X490-PROC-SQL-ERROR
+           ELSE
+               PERFORM B042-FETCH-ACH-CUST-ROW
+               PERFORM UNTIL SQLCODE NOT = 0
+                   PERFORM B044-WRITE-ACH-CUST-LINE
+                   PERFORM B042-FETCH-ACH-CUST-ROW
+               END-PERFORM
+               EXEC SQL
+                   CLOSE CSR-AP-ACPF
+               END-EXEC
+           END-IF
+           .
+      *****************************************************************
+      * Fetch One ACH-Enabled Customer Row                            *
+      *****************************************************************
+       B042-FETCH-ACH-CUST-ROW.
+           EXEC SQL
+               FETCH CSR-AP-ACPF
+               INTO :TABACCPF-CST-CTRY,
+                    :TABACCPF-CST-INSTT,
+                    :TABACCPF-CST-ID,
+                    :TABACCPF-ACPF-STAT
+           END-EXEC
+           .
+      *****************************************************************
+      * Write One ACH-Enabled-Customer Line Of The Download-History    *
+      * Report For The Account Just Extracted                          *
+      *****************************************************************
+       B044-WRITE-ACH-CUST-LINE.
+           MOVE SPACES                 TO GIBRPTH-REC
+           STRING '  ACH-CUST '        DELIMITED BY SIZE
+                  TABACCPF-CST-CTRY    DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  TABACCPF-CST-INSTT   DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  TABACCPF-CST-ID      DELIMITED BY SIZE
+                  ' ACPF-STAT: '       DELIMITED BY SIZE
+                  TABACCPF-ACPF-STAT   DELIMITED BY SIZE
+               INTO GIBRPTH-REC
+           END-STRING
+           IF WS-GIBRPTH-OPEN
+               WRITE GIBRPTH-REC
+           END-IF
+           .
+      *****************************************************************
+      * Write A Restart Checkpoint Every WS-CKPT-INTERVAL Records      *
+      *****************************************************************
+       B025-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(WS-REC-READ-CNT WS-CKPT-INTERVAL) = 0
+               MOVE WS-REC-READ-CNT    TO CKPT-REC-CNT
+               MOVE SPACES             TO CKPT-LAST-KEY
+               OPEN OUTPUT IBRCKPT
+               WRITE IBRCKPT-REC
+               CLOSE IBRCKPT
+           END-IF
+           .
+      *****************************************************************
+      * Write Informational Message to set correct Logging Program    *
+      *****************************************************************           
        A010-WRT-START-MSG.    
            PERFORM X100-ERR-COMMON-SETUP
            
@@ -134,20 +511,113 @@
 
            PERFORM X690-PROC-INFO-MSG
            .
-       *****************************************************************
-       * Open Input File                                               *
-       *****************************************************************           
-       A020-OPEN-IBRI.           
+      *****************************************************************
+      * Open Input File                                               *
+      *****************************************************************           
+       A020-OPEN-IBRI.
            OPEN INPUT IBRI
            IF INFILE-STATUS NOT = '00'
                DISPLAY 'FILE OPEN ERROR, FILE STATUS IS :' INFILE-STATUS
-               PERFORM X290-PROC-DATA-ERROR
+               PERFORM X390-PROC-FILE-ERROR
+           ELSE
+               SET WS-IBRI-OPEN        TO TRUE
+           END-IF
+           .
+      *****************************************************************
+      * Open The Download-History Report File                         *
+      *****************************************************************
+       A025-OPEN-GIBRPTH.
+           OPEN OUTPUT GIBRPTH
+           IF WS-GIBRPTH-STATUS NOT = '00'
+               DISPLAY 'GIBRPTH OPEN ERROR, FILE STATUS IS :'
+                   WS-GIBRPTH-STATUS
+               PERFORM X390-PROC-FILE-ERROR
+           ELSE
+               SET WS-GIBRPTH-OPEN     TO TRUE
+           END-IF
+           .
+      *****************************************************************
+      * Read A Prior Checkpoint, If Any, So A Rerun Can Restart        *
+      * Past The Records Already Processed Instead Of From Record 1   *
+      *****************************************************************
+       A030-READ-CHECKPOINT.
+           MOVE ZEROS                  TO WS-CKPT-RESTART-CNT
+           OPEN INPUT IBRCKPT
+           IF WS-CKPT-STATUS = '00'
+               READ IBRCKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-REC-CNT TO WS-CKPT-RESTART-CNT
+               END-READ
+               CLOSE IBRCKPT
+           END-IF
+           .
+      *****************************************************************
+      * End Of Job Processing                                         *
+      *****************************************************************
+       C000-FINAL.
+           PERFORM C010-CLOSING-MSG
+           MOVE 0                      TO RETURN-CODE
+           .
+      *****************************************************************
+      * Close Files And Write Job-End Summary To The Log               *
+      *****************************************************************
+       C010-CLOSING-MSG.
+           IF WS-IBRI-OPEN
+               CLOSE IBRI
+               MOVE 'N'                TO WS-IBRI-OPEN-SW
+           END-IF
+
+           IF WS-GIBRPTH-OPEN
+               IF NOT WS-FIRST-REC
+                   PERFORM B034-WRITE-SUBTOTAL-LINE
+               END-IF
+               CLOSE GIBRPTH
+               MOVE 'N'                TO WS-GIBRPTH-OPEN-SW
            END-IF
+
+           IF PROG-NORMAL
+               PERFORM C015-CLEAR-CHECKPOINT
+           END-IF
+
+           MOVE WS-STREAM-NUM-BIN      TO WS-STREAM-NUM-DISP
+           MOVE WS-STREAM-BIN-MAX      TO WS-STREAM-MAX-DISP
+
+           STRING 'JOB END SUMMARY - STREAM: '  WS-STREAM-NUM-DISP
+                  ' OF '                        WS-STREAM-MAX-DISP
+                  ' READ: '                     WS-REC-READ-CNT
+                  ' ACCEPTED: '                 WS-REC-ACPT-CNT
+                  ' REJECTED: '                 WS-REC-REJT-CNT
+                  ' OTHER-STREAM: '             WS-REC-SKIP-CNT
+                  ' HDR-TRL: '                   WS-REC-HDRTRL-CNT
+               DELIMITED BY SIZE INTO WS-JOBEND-MSG
+           END-STRING
+
+           PERFORM X100-ERR-COMMON-SETUP
+
+           SET WS-PARA-C010
+               WS-MSG-001              TO TRUE
+           MOVE WS-PARA-NAM            TO LOG-PARA-NAM
+           MOVE WS-MSG-NO              TO LOG-MSG-NO
+           MOVE WS-JOBEND-MSG          TO LOG-ERR-TEXT-LONG
+
+           PERFORM X690-PROC-INFO-MSG
+           .
+      *****************************************************************
+      * Reset The Restart Checkpoint On A Clean, Normal Completion     *
+      *****************************************************************
+       C015-CLEAR-CHECKPOINT.
+           MOVE ZEROS                  TO CKPT-REC-CNT
+           MOVE SPACES                 TO CKPT-LAST-KEY
+           OPEN OUTPUT IBRCKPT
+           WRITE IBRCKPT-REC
+           CLOSE IBRCKPT
            .
-       *****************************************************************
-       *  Initial Common fields required for Logging Routine           *
-       *****************************************************************           
-       X100-ERR-COMMON-SETUP. 
+      *****************************************************************
+      *  Initial Common fields required for Logging Routine           *
+      *****************************************************************
+       X100-ERR-COMMON-SETUP.
            MOVE SPACE                  TO WE-ERROR-FLDS
            INITIALIZE                     WE-ERROR-FLDS 
                                         REPLACING NUMERIC DATA BY ZERO
@@ -157,56 +627,85 @@
            MOVE WS-DEPTT-ID            TO LOG-DEPTT-ID
            .
 
-       *****************************************************************
-       *  Application Error Processing                                 *
-       *****************************************************************           
+      *****************************************************************
+      *  Application Error Processing                                 *
+      *****************************************************************           
        X290-PROC-DATA-ERROR.
+           MOVE 08                     TO WS-ABEND-RC
+           PERFORM X790-PROC-WRNG-MSG
+           PERFORM X999-PGM-EXIT
+           .
+      *****************************************************************
+      * File I/O Error Processing Para                                *
+      *****************************************************************
+       X390-PROC-FILE-ERROR.
+           MOVE 12                     TO WS-ABEND-RC
            PERFORM X790-PROC-WRNG-MSG
            PERFORM X999-PGM-EXIT
            .
-       *****************************************************************
-       * DB2 Error Processing Para                                     *
-       *****************************************************************           
+      *****************************************************************
+      * DB2 Error Processing Para                                     *
+      *****************************************************************           
        X490-PROC-SQL-ERROR.
+           MOVE 16                     TO WS-ABEND-RC
            PERFORM X790-PROC-WRNG-MSG
            PERFORM X999-PGM-EXIT
            .       
-       *****************************************************************
-       * Log Informational Messages                                    *
-       *****************************************************************           
-       X690-PROC-INFO-MSG.  
+      *****************************************************************
+      * Log Informational Messages                                    *
+      *****************************************************************           
+       X690-PROC-INFO-MSG.
            SET LOG-INFM-ONLY
                LOG-INFM-MSG
-               LOG-NO-ACTN
-               IB-DEPT                 TO TRUE
+               LOG-NO-ACTN             TO TRUE
            MOVE WS-DEPT-ID             TO LOG-DEPT-ID
            PERFORM X920-ERROR-LOG-RETN
            .           
-       *****************************************************************
-       * Log Warning Messages                                          *
-       *****************************************************************           
-       X790-PROC-WRNG-MSG.  
+      *****************************************************************
+      * Log Warning Messages                                          *
+      *****************************************************************           
+       X790-PROC-WRNG-MSG.
            SET LOG-DATA-ERROR
                LOG-WRNG-MSG
-               IB-DEPT
                LOG-NO-ACTN             TO TRUE
            MOVE WS-DEPT-ID             TO LOG-DEPT-ID
            PERFORM X920-ERROR-LOG-RETN
            .
-       *****************************************************************
-       *                             *
-       *****************************************************************           
+      *****************************************************************
+      * Invoke The Logging Subprogram With The Assembled LOG-* Fields  *
+      *****************************************************************
        X920-ERROR-LOG-RETN.
-           SET WS-SUBPGM-LOG TO TRUE
-           MOVE WS-SUBPGM-NAM TO LOG-ERR-PGM
+           MOVE WS-SUBPGM-NAM          TO LOG-ERR-PGM
+           IF WS-TEST-MODE
+               PERFORM X925-DISPLAY-LOG-FLDS
+           ELSE
+               CALL WS-SUBPGM-NAM USING WE-ERROR-FLDS
+                   ON EXCEPTION
+                       DISPLAY 'UNABLE TO CALL LOGGING SUBPROGRAM: '
+                           WS-SUBPGM-NAM
+               END-CALL
+           END-IF
+           MOVE RETURN-CODE            TO LOG-RTRN-COD
+           .
+      *****************************************************************
+      * Test/Dry-Run Mode - Display The Assembled Log Fields Rather   *
+      * Than Calling The Real Logging Subprogram                      *
+      *****************************************************************
+       X925-DISPLAY-LOG-FLDS.
+           DISPLAY 'TEST MODE - LOG SUPPRESSED: '
+               LOG-PROG-NAM ' ' LOG-PARA-NAM ' MSG ' LOG-MSG-NO
+               ' ' LOG-ERR-TEXT-LONG
            .
-       *****************************************************************
-       * ABEND COBOL PROGRAM ON SERIOUS ERROR                          *
-       *****************************************************************           
+      *****************************************************************
+      * ABEND COBOL PROGRAM ON SERIOUS ERROR                          *
+      *****************************************************************
        X999-PGM-EXIT.
            DISPLAY '****Program Exited in X999****'
            SET PROG-ABEND              TO TRUE
            PERFORM C010-CLOSING-MSG
-           MOVE 16                     TO RETURN-CODE
-           CALL WS-CANCEL-PGM
-           .
\ No newline at end of file
+           MOVE WS-ABEND-RC            TO RETURN-CODE
+           IF NOT WS-TEST-MODE
+               CALL WS-CANCEL-PGM
+           END-IF
+           STOP RUN
+           .
