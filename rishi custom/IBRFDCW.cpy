@@ -0,0 +1,103 @@
+      *****************************************************************
+      * COPYBOOK      : IBRFDCW                                       *
+      * DESCRIPTION   : COMMON WORKING-STORAGE FOR IBR FEED PROGRAMS  *
+      *                 (PROGRAM IDENTIFICATION, PARAGRAPH/MESSAGE    *
+      *                 TABLES, LOGGING FIELDS, REPORT AND STREAM     *
+      *                 CONTROL AREAS SHARED ACROSS THE IBR FAMILY    *
+      *                 OF BATCH PROGRAMS)                            *
+      *****************************************************************
+       01  WS-PROG-IDS.
+           05  WS-PRJ-ID               PIC X(8)  VALUE 'IBRPROJ'.
+           05  WS-PROG-NAM             PIC X(8)  VALUE 'GOODCBLC'.
+           05  WS-SYSTM-ID             PIC X(8)  VALUE 'IBRSYS'.
+           05  WS-DEPTT-ID             PIC X(8)  VALUE 'INETBKNG'.
+      *****************************************************************
+      * PARAGRAPH-NAME TABLE - USED TO TAG LOG MESSAGES WITH THE      *
+      * PARAGRAPH THAT RAISED THEM                                    *
+      *****************************************************************
+       01  WS-PARA-NAM                 PIC X(8).
+           88  WS-PARA-A010            VALUE 'A010'.
+           88  WS-PARA-A020            VALUE 'A020'.
+           88  WS-PARA-B010            VALUE 'B010'.
+           88  WS-PARA-B020            VALUE 'B020'.
+           88  WS-PARA-C010            VALUE 'C010'.
+      *****************************************************************
+      * MESSAGE-NUMBER / MESSAGE-TEXT TABLE                           *
+      *****************************************************************
+       01  WS-MSG-NO                   PIC 9(3).
+           88  WS-MSG-000              VALUE 000.
+           88  WS-MSG-001              VALUE 001.
+           88  WS-MSG-002              VALUE 002.
+       01  WS-MSG00-TXT                PIC X(60) VALUE
+           'GOODCBLC JOB START - IBRI EXTRACT PROCESSING BEGUN'.
+       01  WS-MSG01-TXT                PIC X(60) VALUE
+           'GOODCBLC JOB END - IBRI EXTRACT PROCESSING COMPLETE'.
+       01  WS-MSG02-TXT                PIC X(60) VALUE
+           'GOODCBLC DATA ERROR ENCOUNTERED ON IBRI EXTRACT'.
+      *****************************************************************
+      * PROGRAM STATUS SWITCH                                         *
+      *****************************************************************
+       01  WS-PROG-STAT                PIC X(1)  VALUE 'N'.
+           88  PROG-NORMAL             VALUE 'N'.
+           88  PROG-ABEND              VALUE 'A'.
+      *****************************************************************
+      * LOGGING / ERROR FIELDS PASSED TO THE LOGGING SUBPROGRAM        *
+      *****************************************************************
+       01  WE-ERROR-FLDS.
+           05  LOG-PRJ-ID              PIC X(8).
+           05  LOG-PROG-NAM            PIC X(8).
+           05  LOG-SYSTM-ID            PIC X(8).
+           05  LOG-DEPTT-ID            PIC X(8).
+           05  LOG-DEPT-ID             PIC X(8).
+           05  LOG-PARA-NAM            PIC X(8).
+           05  LOG-MSG-NO              PIC 9(3).
+           05  LOG-ERR-PGM             PIC X(8).
+           05  LOG-ERR-TEXT-LONG       PIC X(80).
+           05  LOG-MSG-TYP             PIC X(1).
+               88  LOG-INFM-MSG        VALUE 'I'.
+               88  LOG-WRNG-MSG        VALUE 'W'.
+               88  LOG-ERRR-MSG        VALUE 'E'.
+           05  LOG-SEV-TYP             PIC X(1).
+               88  LOG-INFM-ONLY       VALUE 'I'.
+               88  LOG-DATA-ERROR      VALUE 'D'.
+           05  LOG-ACTN-TYP            PIC X(1).
+               88  LOG-NO-ACTN         VALUE 'N'.
+           05  LOG-RTRN-COD            PIC S9(4) COMP VALUE +0.
+      *****************************************************************
+      * GENERIC CODE REFERENCE AREA                                   *
+      *****************************************************************
+       01  DCLCDE-GEN-REF.
+           05  GEN-REF-KEY.
+               10  GEN-REF-TYP         PIC X(4).
+               10  GEN-REF-CODE        PIC X(10).
+           05  GEN-REF-DESC            PIC X(40).
+           05  GEN-REF-STAT            PIC X(1).
+      *****************************************************************
+      * GLOBAL INTERNET BANKING REPORT DOWNLOAD HISTORY RECORD         *
+      *****************************************************************
+       01  GIB-RPT-DNLD-HIST.
+           05  GIB-RPT-CTRY            PIC X(2).
+           05  GIB-RPT-INSTT           PIC X(4).
+           05  GIB-RPT-ID              PIC X(20).
+           05  GIB-RPT-TYPE            PIC X(4).
+           05  GIB-RPT-DNLD-DT         PIC X(8).
+           05  GIB-RPT-DNLD-TM         PIC X(6).
+           05  GIB-RPT-REC-CNT         PIC 9(9) COMP.
+           05  GIB-RPT-STAT            PIC X(1).
+      *****************************************************************
+      * CONTROL-BREAK (PREVIOUS KEY) FIELDS FOR THE IBRI REPORT        *
+      *****************************************************************
+       01  WS-PREV-IBR-RPT-CTRY        PIC X(2).
+       01  WS-PREV-IBR-RPT-INST        PIC X(4).
+       01  WS-PREV-IBR-RPT-ID          PIC X(20).
+       01  WS-RPT-TYPE-BIN             PIC X(1).
+      *****************************************************************
+      * PARALLEL-STREAM CONTROL FIELDS                                 *
+      *****************************************************************
+       01  WS-STREAM-CTL.
+           05  WS-STREAM-NUM-BIN       PIC 9(2) COMP.
+           05  WS-STREAM-BIN-MAX       PIC 9(2) COMP.
+           05  WS-STREAM-BIN           PIC 9(2) COMP.
+           05  WS-STREAM-PARM          PIC X(4).
+           05  WS-STREAM-HASH-ACCUM    PIC 9(9) COMP.
+           05  WS-STREAM-HASH-IDX      PIC 9(2) COMP.
