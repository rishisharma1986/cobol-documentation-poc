@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACHSUSPC.
+       AUTHOR. RISHI SHARMA.
+       DATE-WRITTEN. AUG,2026.
+       DATE-COMPILED. AUG,2026.
+       INSTALLATION. Nowhere.
+      *****************************************************************
+      * THIS BATCH PROGRAM REPORTS EVERY TABACCPF ROW WHOSE ACPF_STAT  *
+      * SHOWS THE ACCOUNT'S ACH FEATURES SUSPENDED OR INACTIVE, SO    *
+      * OPS HAS A DAILY LIST OF CUSTOMERS WHOSE ACH WILL NOT RUN      *
+      * WITHOUT WAITING FOR A CUSTOMER TO CALL IN AND ASK WHY          *
+      *****************************************************************
+      * CHANGE HISTORY                                                *
+      * ---------------------------------------------------------     *
+      * 09AUG2026  RISHI SHARMA   INITIAL VERSION                     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       OBJECT-COMPUTER. IBM-370.
+       SOURCE-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT ACHSUSPT
+                                    ASSIGN TO ACHSUSPT
+                                    ORGANIZATION IS SEQUENTIAL
+                                    ACCESS IS SEQUENTIAL
+                                    FILE STATUS IS WS-ACHSUSPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACHSUSPT
+           LABEL RECORDS STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0
+           DATA RECORD IS ACHSUSPT-REC.
+       01 ACHSUSPT-REC                PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  FILLER                     PIC X(40) VALUE
+            'WORKING STORAGE SECTION STARTS HERE'.
+       01  WS-MISC.
+           05 WS-CANCEL-PGM           PIC X(8) VALUE 'EXITPGM'.
+           05 WS-SUBPGM-NAM           PIC X(8) VALUE 'LOGPGMC'.
+               88 WS-SUBPGM-LOG       VALUE 'LOGPGMC'.
+           05 WS-DEPT-ID              PIC X(8) VALUE 'INETBKNG'.
+               88 IB-DEPT             VALUE 'INETBKNG'.
+           05 WS-ACHSUSPT-STATUS      PIC X(2).
+           05 WS-ACHSUSPT-OPEN-SW     PIC X(1) VALUE 'N'.
+               88 WS-ACHSUSPT-OPEN    VALUE 'Y'.
+           05 WS-REC-READ-CNT         PIC 9(7) VALUE ZEROS.
+           05 WS-REC-SUSP-CNT         PIC 9(7) VALUE ZEROS.
+           05 WS-JOBEND-MSG           PIC X(80) VALUE SPACES.
+      *****************************************************************
+      *   COPYBOOKS                                                   *
+      *****************************************************************
+       COPY IBRFDCW.
+
+      *****************************************************************
+      *      DB2 TABLE DECLARATION                                    *
+      *****************************************************************
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TABACPFW
+           END-EXEC.
+      *--------------------------------------*
+      *      DB2 CURSOR DECLARATION          *
+      *--------------------------------------*
+      *****************************************************************
+      * SELECT EVERY ACCOUNT-PAYMENT-FEATURES ROW WHOSE ACH STATUS IS *
+      * SUSPENDED OR INACTIVE                                         *
+      *****************************************************************
+           EXEC SQL
+               DECLARE CSR-ACH-SUSP CURSOR FOR
+               SELECT ACC_CTRY,
+                      ACC_INSTT,
+                      ACC_NO,
+                      CST_CTRY,
+                      CST_INSTT,
+                      CST_ID,
+                      ACPF_STAT
+               FROM   TABACCPF
+               WHERE  ACPF_STAT IN ('S', 'I')
+               FOR FETCH ONLY
+           END-EXEC.
+       77 FILLER                PIC X(30) VALUE
+               'END OF WORKING STORAGE SECTION'.
+      *****************************************************************
+      * LINKAGE SECTION                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+      /
+       PROCEDURE DIVISION.
+           PERFORM A000-INIT
+           IF PROG-NORMAL
+               PERFORM B000-MAIN
+           END-IF
+           PERFORM C000-FINAL
+           .
+      /
+      *****************************************************************
+      * Initialization                                                *
+      *****************************************************************
+       A000-INIT.
+           MOVE 'ACHSUSPC'             TO WS-PROG-NAM
+           PERFORM A010-WRT-START-MSG
+           PERFORM A020-OPEN-ACHSUSPT
+           IF PROG-NORMAL
+               EXEC SQL
+                   OPEN CSR-ACH-SUSP
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   PERFORM X490-PROC-SQL-ERROR
+               END-IF
+           END-IF
+           .
+      *****************************************************************
+      * Main Process Routine                                          *
+      *****************************************************************
+       B000-MAIN.
+           PERFORM B010-FETCH-SUSP-ACCT
+           PERFORM UNTIL SQLCODE NOT = 0 OR PROG-ABEND
+               ADD 1                   TO WS-REC-SUSP-CNT
+               PERFORM B020-WRITE-SUSP-LINE
+               IF PROG-NORMAL
+                   PERFORM B010-FETCH-SUSP-ACCT
+               END-IF
+           END-PERFORM
+           .
+      *****************************************************************
+      * Fetch Next Suspended/Inactive ACH Account-Payment-Features Row *
+      *****************************************************************
+       B010-FETCH-SUSP-ACCT.
+           EXEC SQL
+               FETCH CSR-ACH-SUSP
+               INTO :TABACCPF-ACC-CTRY,
+                    :TABACCPF-ACC-INSTT,
+                    :TABACCPF-ACC-NO,
+                    :TABACCPF-CST-CTRY,
+                    :TABACCPF-CST-INSTT,
+                    :TABACCPF-CST-ID,
+                    :TABACCPF-ACPF-STAT
+           END-EXEC
+           IF SQLCODE = 0
+               ADD 1                   TO WS-REC-READ-CNT
+           END-IF
+           .
+      *****************************************************************
+      * Write One Line Of The ACH-Suspension Report                   *
+      *****************************************************************
+       B020-WRITE-SUSP-LINE.
+           MOVE SPACES                 TO ACHSUSPT-REC
+           STRING TABACCPF-ACC-CTRY    DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  TABACCPF-ACC-INSTT   DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  TABACCPF-ACC-NO      DELIMITED BY SIZE
+                  ' CST: '             DELIMITED BY SIZE
+                  TABACCPF-CST-CTRY    DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  TABACCPF-CST-INSTT   DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  TABACCPF-CST-ID      DELIMITED BY SIZE
+                  ' ACH-STAT: '        DELIMITED BY SIZE
+                  TABACCPF-ACPF-STAT   DELIMITED BY SIZE
+               INTO ACHSUSPT-REC
+           END-STRING
+           IF WS-ACHSUSPT-OPEN
+               WRITE ACHSUSPT-REC
+           END-IF
+           .
+      *****************************************************************
+      * Write Informational Message to set correct Logging Program    *
+      *****************************************************************
+       A010-WRT-START-MSG.
+           PERFORM X100-ERR-COMMON-SETUP
+
+           SET WS-PARA-A010
+               WS-MSG-000              TO TRUE
+           MOVE WS-PARA-NAM            TO LOG-PARA-NAM
+           MOVE WS-MSG-NO              TO LOG-MSG-NO
+           MOVE WS-MSG00-TXT           TO LOG-ERR-TEXT-LONG
+
+           PERFORM X690-PROC-INFO-MSG
+           .
+      *****************************************************************
+      * Open The ACH-Suspension Report File                            *
+      *****************************************************************
+       A020-OPEN-ACHSUSPT.
+           OPEN OUTPUT ACHSUSPT
+           IF WS-ACHSUSPT-STATUS NOT = '00'
+               DISPLAY 'FILE OPEN ERROR, FILE STATUS IS :'
+                   WS-ACHSUSPT-STATUS
+               PERFORM X390-PROC-FILE-ERROR
+           ELSE
+               SET WS-ACHSUSPT-OPEN    TO TRUE
+           END-IF
+           .
+      *****************************************************************
+      * End Of Job Processing                                         *
+      *****************************************************************
+       C000-FINAL.
+           PERFORM C010-CLOSING-MSG
+           MOVE 0                      TO RETURN-CODE
+           .
+      *****************************************************************
+      * Close Files And Cursor, Write Job-End Summary To The Log       *
+      *****************************************************************
+       C010-CLOSING-MSG.
+           EXEC SQL
+               CLOSE CSR-ACH-SUSP
+           END-EXEC
+
+           IF WS-ACHSUSPT-OPEN
+               CLOSE ACHSUSPT
+               MOVE 'N'                TO WS-ACHSUSPT-OPEN-SW
+           END-IF
+
+           STRING 'JOB END SUMMARY - READ: '   WS-REC-READ-CNT
+                  ' SUSPENDED: '              WS-REC-SUSP-CNT
+               DELIMITED BY SIZE INTO WS-JOBEND-MSG
+           END-STRING
+
+           PERFORM X100-ERR-COMMON-SETUP
+
+           SET WS-PARA-C010
+               WS-MSG-001              TO TRUE
+           MOVE WS-PARA-NAM            TO LOG-PARA-NAM
+           MOVE WS-MSG-NO              TO LOG-MSG-NO
+           MOVE WS-JOBEND-MSG          TO LOG-ERR-TEXT-LONG
+
+           PERFORM X690-PROC-INFO-MSG
+           .
+      *****************************************************************
+      *  Initial Common fields required for Logging Routine           *
+      *****************************************************************
+       X100-ERR-COMMON-SETUP.
+           MOVE SPACE                  TO WE-ERROR-FLDS
+           INITIALIZE                     WE-ERROR-FLDS
+                                        REPLACING NUMERIC DATA BY ZERO
+           MOVE WS-PRJ-ID              TO LOG-PRJ-ID
+           MOVE WS-PROG-NAM            TO LOG-PROG-NAM
+           MOVE WS-SYSTM-ID            TO LOG-SYSTM-ID
+           MOVE WS-DEPTT-ID            TO LOG-DEPTT-ID
+           .
+      *****************************************************************
+      *  Application Error Processing                                 *
+      *****************************************************************
+       X290-PROC-DATA-ERROR.
+           PERFORM X790-PROC-WRNG-MSG
+           PERFORM X999-PGM-EXIT
+           .
+      *****************************************************************
+      * File I/O Error Processing Para                                *
+      *****************************************************************
+       X390-PROC-FILE-ERROR.
+           PERFORM X790-PROC-WRNG-MSG
+           PERFORM X999-PGM-EXIT
+           .
+      *****************************************************************
+      * DB2 Error Processing Para                                     *
+      *****************************************************************
+       X490-PROC-SQL-ERROR.
+           PERFORM X790-PROC-WRNG-MSG
+           PERFORM X999-PGM-EXIT
+           .
+      *****************************************************************
+      * Log Informational Messages                                    *
+      *****************************************************************
+       X690-PROC-INFO-MSG.
+           SET LOG-INFM-ONLY
+               LOG-INFM-MSG
+               LOG-NO-ACTN             TO TRUE
+           MOVE WS-DEPT-ID             TO LOG-DEPT-ID
+           PERFORM X920-ERROR-LOG-RETN
+           .
+      *****************************************************************
+      * Log Warning Messages                                          *
+      *****************************************************************
+       X790-PROC-WRNG-MSG.
+           SET LOG-DATA-ERROR
+               LOG-WRNG-MSG
+               LOG-NO-ACTN             TO TRUE
+           MOVE WS-DEPT-ID             TO LOG-DEPT-ID
+           PERFORM X920-ERROR-LOG-RETN
+           .
+      *****************************************************************
+      * Invoke The Logging Subprogram With The Assembled LOG-* Fields  *
+      *****************************************************************
+       X920-ERROR-LOG-RETN.
+           MOVE WS-SUBPGM-NAM          TO LOG-ERR-PGM
+           CALL WS-SUBPGM-NAM USING WE-ERROR-FLDS
+               ON EXCEPTION
+                   DISPLAY 'UNABLE TO CALL LOGGING SUBPROGRAM: '
+                       WS-SUBPGM-NAM
+           END-CALL
+           MOVE RETURN-CODE            TO LOG-RTRN-COD
+           .
+      *****************************************************************
+      * ABEND COBOL PROGRAM ON SERIOUS ERROR                          *
+      *****************************************************************
+       X999-PGM-EXIT.
+           DISPLAY '****Program Exited in X999****'
+           SET PROG-ABEND              TO TRUE
+           PERFORM C010-CLOSING-MSG
+           MOVE 16                     TO RETURN-CODE
+           CALL WS-CANCEL-PGM
+           STOP RUN
+           .
