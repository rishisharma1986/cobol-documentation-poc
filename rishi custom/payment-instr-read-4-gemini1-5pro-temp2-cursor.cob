@@ -7,7 +7,7 @@
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       *--- COPYBOOK FOR INPUT/OUTPUT ---*
+      *--- COPYBOOK FOR INPUT/OUTPUT ---*
        01  WS-INPUT-AREA.
            05 WS-CUST-CTRY          PIC X(03).
            05 WS-CUST-INSTT         PIC X(05).
@@ -18,7 +18,7 @@
            05 WS-AC-NO             PIC X(15).
            05 WS-AC-PROD-TYP      PIC X(02).
 
-       *--- COPYBOOK FOR DATABASE RECORD ---*
+      *--- COPYBOOK FOR DATABASE RECORD ---*
        01  PAYMENT-INSTR-REC.
            05 PAY-CUST-CTRY        PIC X(03).
            05 PAY-CUST-INSTT       PIC X(05).
@@ -38,7 +38,7 @@
            05 PAY-DEBTOR-ADDR3     PIC X(50).
            05 PAY-INSTR-PTY      PIC X(50).
 
-       *--- ARRAY TO STORE PAYMENT INSTRUCTIONS ---*
+      *--- ARRAY TO STORE PAYMENT INSTRUCTIONS ---*
        01  PAYMENT-TABLE.
            05  PAYMENT-ENTRY OCCURS 100 TIMES.
                10  PAY-TBL-CUST-CTRY        PIC X(03).
@@ -59,85 +59,239 @@
                10  PAY-TBL-DEBTOR-ADDR3     PIC X(50).
                10  PAY-TBL-INSTR-PTY      PIC X(50).
 
+      *--- VARIABLES FOR SQL ---*
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      *--- AUDIT TRAIL OF EVERY PAYMENT-INSTRUCTIONS LOOKUP ATTEMPT ---*
+       EXEC SQL
+           INCLUDE TABPAUDW
+       END-EXEC.
+
        01  WS-POINTER            PIC S9(04) COMP VALUE +1.
-       01  WS-SQLCODE            PIC S9(09) COMP-3 VALUE +0.
+       01  WS-ROW-COUNT          PIC S9(04) COMP VALUE +0.
        01  WS-MESSAGE           PIC X(80) VALUE SPACES.
+       01  WS-ERROR-SW           PIC X(01) VALUE 'N'.
+           88  WS-INPUT-ERROR    VALUE 'Y'.
 
        LINKAGE SECTION.
-       01  DFHCOMMAREA          PIC X(255).
+       01  DFHCOMMAREA.
+           05  CA-CUST-CTRY          PIC X(03).
+           05  CA-CUST-INSTT         PIC X(05).
+           05  CA-CUST-ID            PIC X(10).
+           05  CA-INSTR-REF-NUM      PIC X(12).
+           05  CA-AC-CTRY            PIC X(03).
+           05  CA-AC-INSTT           PIC X(05).
+           05  CA-AC-NO              PIC X(15).
+           05  CA-AC-PROD-TYP        PIC X(02).
+           05  CA-RESP-CODE          PIC X(02).
+               88  CA-RESP-OK        VALUE '00'.
+               88  CA-RESP-BAD-INPUT VALUE '01'.
+               88  CA-RESP-NO-DATA   VALUE '02'.
+               88  CA-RESP-SQL-ERROR VALUE '03'.
+           05  CA-RESP-MSG           PIC X(80).
+           05  CA-ROW-COUNT          PIC S9(04) COMP.
+           05  CA-PAYMENT-TABLE.
+               10  CA-PAYMENT-ENTRY OCCURS 100 TIMES.
+                   15  CA-PAY-CUST-CTRY        PIC X(03).
+                   15  CA-PAY-CUST-INSTT       PIC X(05).
+                   15  CA-PAY-CUST-ID          PIC X(10).
+                   15  CA-PAY-INSTR-REF-NUM    PIC X(12).
+                   15  CA-PAY-AC-CTRY          PIC X(03).
+                   15  CA-PAY-AC-INSTT         PIC X(05).
+                   15  CA-PAY-AC-NO            PIC X(15).
+                   15  CA-PAY-AC-PROD-TYP      PIC X(02).
+                   15  CA-PAY-BENE-NAM         PIC X(50).
+                   15  CA-PAY-BENE-ADDR1       PIC X(50).
+                   15  CA-PAY-BENE-ADDR2       PIC X(50).
+                   15  CA-PAY-BENE-ADDR3       PIC X(50).
+                   15  CA-PAY-DEBTOR-NAME      PIC X(50).
+                   15  CA-PAY-DEBTOR-ADDR1     PIC X(50).
+                   15  CA-PAY-DEBTOR-ADDR2     PIC X(50).
+                   15  CA-PAY-DEBTOR-ADDR3     PIC X(50).
+                   15  CA-PAY-INSTR-PTY        PIC X(50).
 
        PROCEDURE DIVISION.
        MAIN SECTION.
 
-           *--- STEP 1: RECEIVE INPUT FROM DFHCOMMAREA ---*
-           MOVE DFHCOMMAREA TO WS-INPUT-AREA.
+      *--- NO COMMAREA WAS PASSED - NOTHING IN DFHCOMMAREA CAN BE ---*
+      *--- READ OR WRITTEN, SO SKIP STRAIGHT TO RETURN WITHOUT    ---*
+      *--- TOUCHING ANY CA-* FIELD                                ---*
+           IF EIBCALEN NOT = 0
 
-           *--- STEP 2: GETMAIN FOR INPUT COPYBOOK ---*
-           EXEC CICS GETMAIN SET(ADDRESS OF WS-INPUT-AREA)
-                             LENGTH(LENGTH OF WS-INPUT-AREA)
-           END-EXEC.
+      *--- STEP 1: RECEIVE INPUT FROM DFHCOMMAREA ---*
+           MOVE CA-CUST-CTRY        TO WS-CUST-CTRY
+           MOVE CA-CUST-INSTT       TO WS-CUST-INSTT
+           MOVE CA-CUST-ID          TO WS-CUST-ID
+           MOVE CA-INSTR-REF-NUM    TO WS-INSTR-REF-NUM
+           MOVE CA-AC-CTRY          TO WS-AC-CTRY
+           MOVE CA-AC-INSTT         TO WS-AC-INSTT
+           MOVE CA-AC-NO            TO WS-AC-NO
+           MOVE CA-AC-PROD-TYP      TO WS-AC-PROD-TYP
 
-           *--- STEP 3: INPUT VALIDATION ---*
-           PERFORM VALIDATE-INPUT.
+           MOVE SPACES              TO CA-RESP-MSG
+           MOVE ZEROS               TO CA-ROW-COUNT
+           INITIALIZE                  CA-PAYMENT-TABLE
+           SET CA-RESP-OK           TO TRUE
 
-           *--- STEP 4: FETCH DATA FROM DATABASE ---*
-           EXEC SQL
-               DECLARE PAYMENT-CURSOR CURSOR FOR
-               SELECT CUST_CTRY, 
-                      CUST_INSTT, 
-                      CUST_ID, 
-                      INSTR_REF_NUM, 
-                      AC_CTRY, 
-                      AC_INSTT, 
-                      AC_NO, 
-                      AC_PROD_TYP, 
-                      BENE_NAM, 
-                      BENE_ADDR1,
-                      BENE_ADDR2, 
-                      BENE_ADDR3, 
-                      DEBTOR_NAME,
-                      DEBTOR_ADDR1, 
-                      DEBTOR_ADDR2, 
-                      DEBTOR_ADDR3, 
-                      INSTR_PTY 
-               FROM PAYMENTS.PAYMENT_INSTRUCTIONS 
-               WHERE CUST_CTRY = :WS-CUST-CTRY 
-                 AND CUST_INSTT = :WS-CUST-INSTT 
-                 AND CUST_ID = :WS-CUST-ID 
-                 AND INSTR_REF_NUM = :WS-INSTR-REF-NUM
-                 AND AC_CTRY = :WS-AC-CTRY 
-                 AND AC_INSTT = :WS-AC-INSTT
-                 AND AC_NO = :WS-AC-NO 
-                 AND AC_PROD_TYP = :WS-AC-PROD-TYP
-               FOR UPDATE OF PAY-INSTR-PTY
-           END-EXEC.
+      *--- STEP 2: INPUT VALIDATION ---*
+           PERFORM VALIDATE-INPUT
+
+           IF NOT WS-INPUT-ERROR
+      *--- STEP 2A: RECORD THE LOOKUP ATTEMPT IN THE AUDIT TRAIL ---*
+               PERFORM LOG-AUDIT-TRAIL
+
+      *--- STEP 3: FETCH DATA FROM DATABASE ---*
+               EXEC SQL
+                   DECLARE PAYMENT-CURSOR CURSOR FOR
+                   SELECT CUST_CTRY,
+                          CUST_INSTT,
+                          CUST_ID,
+                          INSTR_REF_NUM,
+                          AC_CTRY,
+                          AC_INSTT,
+                          AC_NO,
+                          AC_PROD_TYP,
+                          BENE_NAM,
+                          BENE_ADDR1,
+                          BENE_ADDR2,
+                          BENE_ADDR3,
+                          DEBTOR_NAME,
+                          DEBTOR_ADDR1,
+                          DEBTOR_ADDR2,
+                          DEBTOR_ADDR3,
+                          INSTR_PTY
+                   FROM PAYMENTS.PAYMENT_INSTRUCTIONS
+                   WHERE CUST_CTRY = :WS-CUST-CTRY
+                     AND CUST_INSTT = :WS-CUST-INSTT
+                     AND CUST_ID = :WS-CUST-ID
+                     AND INSTR_REF_NUM = :WS-INSTR-REF-NUM
+                     AND AC_CTRY = :WS-AC-CTRY
+                     AND AC_INSTT = :WS-AC-INSTT
+                     AND AC_NO = :WS-AC-NO
+                     AND AC_PROD_TYP = :WS-AC-PROD-TYP
+                   FOR UPDATE OF PAY-INSTR-PTY
+               END-EXEC.
 
-           *--- STEP 5: OPEN CURSOR AND FETCH DATA INTO ARRAY ---*
-           EXEC SQL OPEN PAYMENT-CURSOR END-EXEC.
-           PERFORM FETCH-PAYMENT-DATA UNTIL SQLCODE NOT = 0.
-           EXEC SQL CLOSE PAYMENT-CURSOR END-EXEC.
+      *--- STEP 4: OPEN CURSOR AND FETCH DATA INTO ARRAY ---*
+               MOVE 1                TO WS-POINTER
+               EXEC SQL OPEN PAYMENT-CURSOR END-EXEC.
+               IF SQLCODE NOT = 0
+                   SET CA-RESP-SQL-ERROR TO TRUE
+                   MOVE 'ERROR OPENING PAYMENT-CURSOR' TO CA-RESP-MSG
+                   EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               ELSE
+                   PERFORM FETCH-PAYMENT-DATA
+                       UNTIL SQLCODE NOT = 0 OR WS-POINTER > 100
 
-           *--- STEP 6: PROCESS THE PAYMENT TABLE (Example: Display) ---*
-           PERFORM VARYING WS-POINTER FROM 1 BY 1 UNTIL WS-POINTER > 100
-               DISPLAY 'Payment Record:' WS-POINTER
-               DISPLAY PAYMENT-ENTRY(WS-POINTER)
-           END-PERFORM.
+      *--- STEP 4A: A REAL FETCH ERROR (ANYTHING BUT NORMAL CURSOR ---*
+      *--- EXHAUSTION AT SQLCODE 100) MUST ROLL BACK, NOT COMMIT   ---*
+                   IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                       SET CA-RESP-SQL-ERROR TO TRUE
+                       MOVE 'ERROR FETCHING PAYMENT-CURSOR'
+                                           TO CA-RESP-MSG
+                       EXEC SQL CLOSE PAYMENT-CURSOR END-EXEC
+                       EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                   ELSE
+                       EXEC SQL CLOSE PAYMENT-CURSOR END-EXEC
+                       IF SQLCODE NOT = 0
+                           SET CA-RESP-SQL-ERROR TO TRUE
+                           MOVE 'ERROR CLOSING PAYMENT-CURSOR'
+                                               TO CA-RESP-MSG
+                           EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                       ELSE
 
-           *--- STEP 7: RELEASE STORAGE AND EXIT ---*
-           EXEC CICS FREEMAIN DATA(ADDRESS OF WS-INPUT-AREA) END-EXEC.
+      *--- STEP 4B: RELEASE THE ROW LOCKS HELD BY THE FOR UPDATE ---*
+      *--- CURSOR NOW THAT THE UPDATE INTENT HAS BEEN RESOLVED,   ---*
+      *--- RATHER THAN HOLDING THEM THROUGH THE RETURN TO CALLER  ---*
+                           EXEC CICS SYNCPOINT END-EXEC
+
+                           COMPUTE WS-ROW-COUNT = WS-POINTER - 1
+                           IF WS-ROW-COUNT = 0
+                               SET CA-RESP-NO-DATA TO TRUE
+                               MOVE 'NO PAYMENT INSTRUCTIONS FOUND'
+                                                   TO CA-RESP-MSG
+                           ELSE
+      *--- STEP 5: RETURN THE FETCHED ROWS TO THE CALLER ---*
+                               MOVE WS-ROW-COUNT  TO CA-ROW-COUNT
+                               MOVE PAYMENT-TABLE TO CA-PAYMENT-TABLE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           END-IF
+
+      *--- STEP 6: EXIT ---*
            EXEC CICS RETURN END-EXEC.
 
-       ****---- INTERNAL SUBROUTINES ----****
+      ****---- INTERNAL SUBROUTINES ----****
+       LOG-AUDIT-TRAIL SECTION.
+           MOVE WS-CUST-CTRY               TO TABPAUD-CUST-CTRY
+           MOVE WS-CUST-INSTT               TO TABPAUD-CUST-INSTT
+           MOVE WS-CUST-ID                  TO TABPAUD-CUST-ID
+           MOVE WS-INSTR-REF-NUM            TO TABPAUD-INSTR-REF-NUM
+           MOVE EIBUSERID                   TO TABPAUD-USERID
+           MOVE EIBTRMID                     TO TABPAUD-TERM-ID
+
+      * LET DB2 STAMP AUDIT_TS FROM CURRENT TIMESTAMP ITSELF RATHER
+      * THAN MOVING FUNCTION CURRENT-DATE'S UNPUNCTUATED STRING INTO
+      * A HOST VARIABLE BOUND TO A TIMESTAMP COLUMN
+           EXEC SQL
+               INSERT INTO TABPAUD
+                   (CUST_CTRY, CUST_INSTT, CUST_ID, INSTR_REF_NUM,
+                    USERID, TERM_ID, AUDIT_TS)
+               VALUES
+                   (:TABPAUD-CUST-CTRY, :TABPAUD-CUST-INSTT,
+                    :TABPAUD-CUST-ID, :TABPAUD-INSTR-REF-NUM,
+                    :TABPAUD-USERID, :TABPAUD-TERM-ID,
+                    CURRENT TIMESTAMP)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET CA-RESP-SQL-ERROR       TO TRUE
+               MOVE 'ERROR WRITING AUDIT TRAIL' TO CA-RESP-MSG
+           END-IF
+           .
+
        VALIDATE-INPUT SECTION.
            IF WS-CUST-CTRY = SPACES OR LOW-VALUES
               MOVE 'Invalid Customer Country' TO WS-MESSAGE
               PERFORM ERROR-ROUTINE
            END-IF.
-           *--- Repeat for other fields in WS-INPUT-AREA ---*
+           IF WS-CUST-INSTT = SPACES OR LOW-VALUES
+              MOVE 'Invalid Customer Institution' TO WS-MESSAGE
+              PERFORM ERROR-ROUTINE
+           END-IF.
+           IF WS-CUST-ID = SPACES OR LOW-VALUES
+              MOVE 'Invalid Customer ID' TO WS-MESSAGE
+              PERFORM ERROR-ROUTINE
+           END-IF.
+           IF WS-INSTR-REF-NUM = SPACES OR LOW-VALUES
+              MOVE 'Invalid Instruction Reference Number' TO WS-MESSAGE
+              PERFORM ERROR-ROUTINE
+           END-IF.
+           IF WS-AC-CTRY = SPACES OR LOW-VALUES
+              MOVE 'Invalid Account Country' TO WS-MESSAGE
+              PERFORM ERROR-ROUTINE
+           END-IF.
+           IF WS-AC-INSTT = SPACES OR LOW-VALUES
+              MOVE 'Invalid Account Institution' TO WS-MESSAGE
+              PERFORM ERROR-ROUTINE
+           END-IF.
+           IF WS-AC-NO = SPACES OR LOW-VALUES
+              MOVE 'Invalid Account Number' TO WS-MESSAGE
+              PERFORM ERROR-ROUTINE
+           END-IF.
+           IF WS-AC-PROD-TYP = SPACES OR LOW-VALUES
+              MOVE 'Invalid Account Product Type' TO WS-MESSAGE
+              PERFORM ERROR-ROUTINE
+           END-IF.
        .
 
        FETCH-PAYMENT-DATA SECTION.
-           EXEC SQL FETCH PAYMENT-CURSOR INTO 
+           EXEC SQL FETCH PAYMENT-CURSOR INTO
                         :PAY-CUST-CTRY,
                         :PAY-CUST-INSTT,
                         :PAY-CUST-ID,
@@ -158,15 +312,34 @@
            END-EXEC.
 
            IF SQLCODE = 0
-              MOVE PAY-CUST-CTRY TO PAY-TBL-CUST-CTRY(WS-POINTER)
-              MOVE PAY-CUST-INSTT TO PAY-TBL-CUST-INSTT(WS-POINTER)
-              *--- Move remaining fields from PAYMENT-INSTR-REC to PAYMENT-TABLE ---*
+              MOVE PAY-CUST-CTRY      TO PAY-TBL-CUST-CTRY(WS-POINTER)
+              MOVE PAY-CUST-INSTT     TO PAY-TBL-CUST-INSTT(WS-POINTER)
+              MOVE PAY-CUST-ID        TO PAY-TBL-CUST-ID(WS-POINTER)
+              MOVE PAY-INSTR-REF-NUM  TO
+                      PAY-TBL-INSTR-REF-NUM(WS-POINTER)
+              MOVE PAY-AC-CTRY        TO PAY-TBL-AC-CTRY(WS-POINTER)
+              MOVE PAY-AC-INSTT       TO PAY-TBL-AC-INSTT(WS-POINTER)
+              MOVE PAY-AC-NO          TO PAY-TBL-AC-NO(WS-POINTER)
+              MOVE PAY-AC-PROD-TYP    TO PAY-TBL-AC-PROD-TYP(WS-POINTER)
+              MOVE PAY-BENE-NAM       TO PAY-TBL-BENE-NAM(WS-POINTER)
+              MOVE PAY-BENE-ADDR1     TO PAY-TBL-BENE-ADDR1(WS-POINTER)
+              MOVE PAY-BENE-ADDR2     TO PAY-TBL-BENE-ADDR2(WS-POINTER)
+              MOVE PAY-BENE-ADDR3     TO PAY-TBL-BENE-ADDR3(WS-POINTER)
+              MOVE PAY-DEBTOR-NAME    TO PAY-TBL-DEBTOR-NAME(WS-POINTER)
+              MOVE PAY-DEBTOR-ADDR1   TO
+                      PAY-TBL-DEBTOR-ADDR1(WS-POINTER)
+              MOVE PAY-DEBTOR-ADDR2   TO
+                      PAY-TBL-DEBTOR-ADDR2(WS-POINTER)
+              MOVE PAY-DEBTOR-ADDR3   TO
+                      PAY-TBL-DEBTOR-ADDR3(WS-POINTER)
+              MOVE PAY-INSTR-PTY      TO PAY-TBL-INSTR-PTY(WS-POINTER)
               ADD +1 TO WS-POINTER
            END-IF.
        .
 
        ERROR-ROUTINE SECTION.
-           DISPLAY 'ERROR: ' WS-MESSAGE
-           EXEC CICS ABEND ABCODE('ERR1') END-EXEC
+           SET WS-INPUT-ERROR        TO TRUE
+           SET CA-RESP-BAD-INPUT     TO TRUE
+           MOVE WS-MESSAGE           TO CA-RESP-MSG
        .
-       END PROGRAM PGMNAME.
\ No newline at end of file
+       END PROGRAM PGMNAME.
