@@ -0,0 +1,44 @@
+       *****************************************************************
+       * DCLGEN TABLE(TABACCPF)
+       *         LIBRARY(RISHI.PDS)
+       *         ACTION(REPLACE)
+       *           LANGUAGE(COBOL)
+       *         QUOTE
+       *....IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS
+       *****************************************************************
+
+           EXEC SQL
+           DECLARE TABACCPF TABLE
+           (
+               ACC_CTRY                CHAR(2) NOT NULL,
+               ACC_INSTT                CHAR(4) NOT NULL,
+               ACC_NO                    CHAR(35) NOT NULL,
+               CST_CTRY                CHAR(3) NOT NULL,
+               CST_INSTT                CHAR(10) NOT NULL,
+               CST_ID                    CHAR(20) NOT NULL,
+               MST_PND_COD                CHAR(10) NOT NULL,
+               CST_TYP_COD                CHAR(10) NOT NULL,
+               ACPF_STAT                CHAR(1) NOT NULL,
+               CREAT_TS                    TIMESTAMP NOT NULL,
+               LAST_UPDT_TS                TIMESTAMP NOT NULL
+           )
+           END-EXEC.
+       *****************************************************************
+       * COBOL DECLARATION FOR TABLE TABACCPF
+       *****************************************************************
+       01 TABACCPF-WORK.
+         05 TABACCPF-WORK-REC.
+             10 TABACCPF-ACC-CTRY      PIC X(2).
+             10 TABACCPF-ACC-INSTT     PIC X(4).
+             10 TABACCPF-ACC-NO        PIC X(35).
+             10 TABACCPF-CST-CTRY      PIC X(3).
+             10 TABACCPF-CST-INSTT     PIC X(10).
+             10 TABACCPF-CST-ID        PIC X(20).
+             10 TABACCPF-MST-PND-COD   PIC X(10).
+             10 TABACCPF-CST-TYP-COD   PIC X(10).
+             10 TABACCPF-ACPF-STAT     PIC X(1).
+             10 TABACCPF-CREAT-TS      PIC X(26).
+             10 TABACCPF-LAST-UPDT-TS  PIC X(26).
+       *****************************************************************
+       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11
+       *****************************************************************
