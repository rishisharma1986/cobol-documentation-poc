@@ -0,0 +1,466 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSRINQRC.
+       AUTHOR. RISHI SHARMA.
+       DATE-WRITTEN. AUG,2026.
+       DATE-COMPILED. AUG,2026.
+       INSTALLATION. Nowhere.
+      *****************************************************************
+      * THIS BATCH PROGRAM PRINTS ONE COMBINED CUSTOMER/ACCOUNT/ACH-   *
+      * FEATURES INQUIRY REPORT FOR A SINGLE CUSTOMER, GIVEN THAT      *
+      * CUSTOMER'S CST_CTRY/CST_INSTT/CST_ID VIA RUN-TIME PARAMETERS,  *
+      * JOINING TABCSTW (CUSTOMER), TABACPFW (EVERY ACCOUNT THE        *
+      * CUSTOMER IS PERMISSIONED ON, AND ITS ACH STATUS) AND TABACCW   *
+      * (THE ACCOUNT MASTER) SO THE SERVICE DESK CAN SEE WHY A         *
+      * CUSTOMER'S ACH DID NOT RUN WITHOUT RUNNING THREE SEPARATE      *
+      * QUERIES BY HAND                                                *
+      *****************************************************************
+      * CHANGE HISTORY                                                *
+      * ---------------------------------------------------------     *
+      * 09AUG2026  RISHI SHARMA   INITIAL VERSION                     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       OBJECT-COMPUTER. IBM-370.
+       SOURCE-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CSRINQRT
+                                    ASSIGN TO CSRINQRT
+                                    ORGANIZATION IS SEQUENTIAL
+                                    ACCESS IS SEQUENTIAL
+                                    FILE STATUS IS WS-CSRINQRT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CSRINQRT
+           LABEL RECORDS STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0
+           DATA RECORD IS CSRINQRT-REC.
+       01 CSRINQRT-REC                PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  FILLER                     PIC X(40) VALUE
+            'WORKING STORAGE SECTION STARTS HERE'.
+       01  WS-MISC.
+           05 WS-CANCEL-PGM           PIC X(8) VALUE 'EXITPGM'.
+           05 WS-SUBPGM-NAM           PIC X(8).
+               88 WS-SUBPGM-LOG       VALUE 'LOGPGMC'.
+           05 WS-DEPT-ID              PIC X(8).
+               88 IB-DEPT             VALUE 'INETBKNG'.
+           05 WS-CSRINQRT-STATUS      PIC X(2).
+           05 WS-CSRINQRT-OPEN-SW     PIC X(1) VALUE 'N'.
+               88 WS-CSRINQRT-OPEN    VALUE 'Y'.
+           05 WS-JOBEND-MSG           PIC X(80) VALUE SPACES.
+      *****************************************************************
+      * CUSTOMER KEY SUPPLIED VIA RUN-TIME PARAMETERS                 *
+      *****************************************************************
+           05 WS-CST-CTRY             PIC X(3).
+           05 WS-CST-INSTT            PIC X(10).
+           05 WS-CST-ID               PIC X(20).
+           05 WS-CUST-FOUND-SW        PIC X(1) VALUE 'N'.
+               88 WS-CUST-FOUND       VALUE 'Y'.
+           05 WS-ACCT-READ-CNT        PIC 9(5) VALUE ZEROS.
+      *****************************************************************
+      *   COPYBOOKS                                                   *
+      *****************************************************************
+       COPY IBRFDCW.
+
+      *****************************************************************
+      *      DB2 TABLE DECLARATION                                    *
+      *****************************************************************
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TABACCW
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TABACPFW
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TABCSTW
+           END-EXEC.
+      *--------------------------------------*
+      *      DB2 CURSOR DECLARATION          *
+      *--------------------------------------*
+      *****************************************************************
+      * SELECT THE CUSTOMER MASTER ROW                                 *
+      *****************************************************************
+           EXEC SQL
+               DECLARE CSR-CUSTOMER CURSOR FOR
+               SELECT CUST_NAME,
+                      CUST_TYP_COD,
+                      CUST_STAT
+               FROM   TABCUST
+               WHERE  CUST_CTRY  = :WS-CST-CTRY
+                AND   CUST_INSTT = :WS-CST-INSTT
+                AND   CUST_ID    = :WS-CST-ID
+               FOR FETCH ONLY
+           END-EXEC.
+      *****************************************************************
+      * SELECT EVERY ACCOUNT THIS CUSTOMER IS PERMISSIONED ON, AND     *
+      * EACH ACCOUNT'S ACH/PAYMENT-FEATURES STATUS                    *
+      *****************************************************************
+           EXEC SQL
+               DECLARE CSR-CUST-ACCTS CURSOR FOR
+               SELECT ACC_CTRY,
+                      ACC_INSTT,
+                      ACC_NO,
+                      MST_PND_COD,
+                      ACPF_STAT
+               FROM   TABACCPF
+               WHERE  CST_CTRY  = :WS-CST-CTRY
+                AND   CST_INSTT = :WS-CST-INSTT
+                AND   CST_ID    = :WS-CST-ID
+               FOR FETCH ONLY
+           END-EXEC.
+      *****************************************************************
+      * SELECT THE ACCOUNT-MASTER ROW FOR ONE OF THE ABOVE ACCOUNTS    *
+      *****************************************************************
+           EXEC SQL
+               DECLARE CSR-ACCT-MASTER CURSOR FOR
+               SELECT ACC_PRODU_TYP,
+                      ACC_CCY,
+                      ACC_STAT
+               FROM   TABACCNT
+               WHERE  ACC_CTRY  = :TABACCPF-ACC-CTRY
+                AND   ACC_INSTT = :TABACCPF-ACC-INSTT
+                AND   ACC_NO    = :TABACCPF-ACC-NO
+               FOR FETCH ONLY
+           END-EXEC.
+       77 FILLER                PIC X(30) VALUE
+               'END OF WORKING STORAGE SECTION'.
+      *****************************************************************
+      * LINKAGE SECTION                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+      /
+       PROCEDURE DIVISION.
+           PERFORM A000-INIT
+           IF PROG-NORMAL
+               PERFORM B000-MAIN
+           END-IF
+           PERFORM C000-FINAL
+           .
+      /
+      *****************************************************************
+      * Initialization                                                *
+      *****************************************************************
+       A000-INIT.
+           MOVE 'CSRINQRC'             TO WS-PROG-NAM
+           PERFORM A005-GET-CST-KEY-PARM
+           PERFORM A020-OPEN-CSRINQRT
+           .
+      *****************************************************************
+      * Take The Customer Key To Report On From The First Three       *
+      * Run-Time Command-Line Parameters                               *
+      *****************************************************************
+       A005-GET-CST-KEY-PARM.
+           MOVE SPACES                 TO WS-CST-CTRY
+           DISPLAY 1                   UPON ARGUMENT-NUMBER
+           ACCEPT WS-CST-CTRY          FROM ARGUMENT-VALUE
+
+           MOVE SPACES                 TO WS-CST-INSTT
+           DISPLAY 2                   UPON ARGUMENT-NUMBER
+           ACCEPT WS-CST-INSTT         FROM ARGUMENT-VALUE
+
+           MOVE SPACES                 TO WS-CST-ID
+           DISPLAY 3                   UPON ARGUMENT-NUMBER
+           ACCEPT WS-CST-ID            FROM ARGUMENT-VALUE
+
+           IF WS-CST-CTRY = SPACES OR WS-CST-INSTT = SPACES
+                                    OR WS-CST-ID = SPACES
+               DISPLAY 'CST_CTRY/CST_INSTT/CST_ID PARAMETERS REQUIRED'
+               PERFORM X290-PROC-DATA-ERROR
+           END-IF
+           .
+      *****************************************************************
+      * Main Process Routine - Print The Customer Line, Then Every     *
+      * Account It Is Permissioned On                                  *
+      *****************************************************************
+       B000-MAIN.
+           PERFORM B010-FETCH-CUSTOMER
+           IF WS-CUST-FOUND
+               PERFORM B020-WRITE-CUSTOMER-LINE
+               PERFORM B030-REPORT-CUST-ACCTS
+           ELSE
+               PERFORM B025-WRITE-NOT-FOUND-LINE
+           END-IF
+           .
+      *****************************************************************
+      * Fetch The Customer Master Row                                  *
+      *****************************************************************
+       B010-FETCH-CUSTOMER.
+           EXEC SQL
+               OPEN CSR-CUSTOMER
+           END-EXEC
+           IF SQLCODE NOT = 0
+               PERFORM X490-PROC-SQL-ERROR
+           ELSE
+               EXEC SQL
+                   FETCH CSR-CUSTOMER
+                   INTO :TABCUST-CUST-NAME,
+                        :TABCUST-CUST-TYP-COD,
+                        :TABCUST-CUST-STAT
+               END-EXEC
+               IF SQLCODE = 0
+                   SET WS-CUST-FOUND   TO TRUE
+               END-IF
+               EXEC SQL
+                   CLOSE CSR-CUSTOMER
+               END-EXEC
+           END-IF
+           .
+      *****************************************************************
+      * Write The Customer Header Line Of The Report                  *
+      *****************************************************************
+       B020-WRITE-CUSTOMER-LINE.
+           MOVE SPACES                 TO CSRINQRT-REC
+           STRING 'CUSTOMER '          DELIMITED BY SIZE
+                  WS-CST-CTRY          DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-CST-INSTT         DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-CST-ID            DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  TABCUST-CUST-NAME    DELIMITED BY SIZE
+                  ' TYPE: '            DELIMITED BY SIZE
+                  TABCUST-CUST-TYP-COD DELIMITED BY SIZE
+                  ' STAT: '            DELIMITED BY SIZE
+                  TABCUST-CUST-STAT    DELIMITED BY SIZE
+               INTO CSRINQRT-REC
+           END-STRING
+           IF WS-CSRINQRT-OPEN
+               WRITE CSRINQRT-REC
+           END-IF
+           .
+      *****************************************************************
+      * Write A Not-Found Line When The Customer Key Does Not Exist   *
+      *****************************************************************
+       B025-WRITE-NOT-FOUND-LINE.
+           MOVE SPACES                 TO CSRINQRT-REC
+           STRING 'CUSTOMER '          DELIMITED BY SIZE
+                  WS-CST-CTRY          DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-CST-INSTT         DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-CST-ID            DELIMITED BY SIZE
+                  ' NOT FOUND'         DELIMITED BY SIZE
+               INTO CSRINQRT-REC
+           END-STRING
+           IF WS-CSRINQRT-OPEN
+               WRITE CSRINQRT-REC
+           END-IF
+           .
+      *****************************************************************
+      * Fetch And Report Every Account This Customer Is Permissioned   *
+      * On, Together With The Account Master Details For Each One      *
+      *****************************************************************
+       B030-REPORT-CUST-ACCTS.
+           EXEC SQL
+               OPEN CSR-CUST-ACCTS
+           END-EXEC
+           IF SQLCODE NOT = 0
+               PERFORM X490-PROC-SQL-ERROR
+           ELSE
+               PERFORM B032-FETCH-CUST-ACCT
+               PERFORM UNTIL SQLCODE NOT = 0
+                   ADD 1                TO WS-ACCT-READ-CNT
+                   PERFORM B034-FETCH-ACCT-MASTER
+                   PERFORM B036-WRITE-ACCOUNT-LINE
+                   PERFORM B032-FETCH-CUST-ACCT
+               END-PERFORM
+               EXEC SQL
+                   CLOSE CSR-CUST-ACCTS
+               END-EXEC
+           END-IF
+           .
+      *****************************************************************
+      * Fetch One Permissioned-Account/ACH-Status Row                  *
+      *****************************************************************
+       B032-FETCH-CUST-ACCT.
+           EXEC SQL
+               FETCH CSR-CUST-ACCTS
+               INTO :TABACCPF-ACC-CTRY,
+                    :TABACCPF-ACC-INSTT,
+                    :TABACCPF-ACC-NO,
+                    :TABACCPF-MST-PND-COD,
+                    :TABACCPF-ACPF-STAT
+           END-EXEC
+           .
+      *****************************************************************
+      * Fetch The Account-Master Row For The Account Just Fetched      *
+      *****************************************************************
+       B034-FETCH-ACCT-MASTER.
+           EXEC SQL
+               OPEN CSR-ACCT-MASTER
+           END-EXEC
+           IF SQLCODE = 0
+               PERFORM B035-FETCH-ACCT-MASTER-ROW
+           END-IF
+           .
+      *****************************************************************
+      * Fetch The Account-Master Row And Close The Cursor              *
+      *****************************************************************
+       B035-FETCH-ACCT-MASTER-ROW.
+           EXEC SQL
+               FETCH CSR-ACCT-MASTER
+               INTO :TABACCNT-ACC-PRODU-TYP,
+                    :TABACCNT-ACC-CCY,
+                    :TABACCNT-ACC-STAT
+           END-EXEC
+           IF SQLCODE NOT = 0
+      * NO MATCHING TABACCNT MASTER ROW FOR THIS ACCOUNT (E.G. AN
+      * ORPHANED TABACPF PERMISSION ROW) - DO NOT LET B036 REPORT
+      * WHATEVER THE PRIOR ACCOUNT'S FETCH LEFT IN THESE FIELDS
+               MOVE 'NOT FOUND'        TO TABACCNT-ACC-PRODU-TYP
+               MOVE 'N/A'              TO TABACCNT-ACC-CCY
+               MOVE '?'                TO TABACCNT-ACC-STAT
+           END-IF
+           EXEC SQL
+               CLOSE CSR-ACCT-MASTER
+           END-EXEC
+           .
+      *****************************************************************
+      * Write One Account Detail Line Of The Report                   *
+      *****************************************************************
+       B036-WRITE-ACCOUNT-LINE.
+           MOVE SPACES                 TO CSRINQRT-REC
+           STRING '  ACCOUNT '         DELIMITED BY SIZE
+                  TABACCPF-ACC-CTRY    DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  TABACCPF-ACC-INSTT   DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  TABACCPF-ACC-NO      DELIMITED BY SIZE
+                  ' PROD: '            DELIMITED BY SIZE
+                  TABACCNT-ACC-PRODU-TYP DELIMITED BY SIZE
+                  ' CCY: '             DELIMITED BY SIZE
+                  TABACCNT-ACC-CCY     DELIMITED BY SIZE
+                  ' ACC-STAT: '        DELIMITED BY SIZE
+                  TABACCNT-ACC-STAT    DELIMITED BY SIZE
+                  ' ACH-STAT: '        DELIMITED BY SIZE
+                  TABACCPF-ACPF-STAT   DELIMITED BY SIZE
+               INTO CSRINQRT-REC
+           END-STRING
+           IF WS-CSRINQRT-OPEN
+               WRITE CSRINQRT-REC
+           END-IF
+           .
+      *****************************************************************
+      * Open The Inquiry Report File                                   *
+      *****************************************************************
+       A020-OPEN-CSRINQRT.
+           OPEN OUTPUT CSRINQRT
+           IF WS-CSRINQRT-STATUS NOT = '00'
+               DISPLAY 'CSRINQRT OPEN ERROR, FILE STATUS IS :'
+                   WS-CSRINQRT-STATUS
+               PERFORM X290-PROC-DATA-ERROR
+           ELSE
+               SET WS-CSRINQRT-OPEN    TO TRUE
+           END-IF
+           .
+      *****************************************************************
+      * End Of Job Processing                                         *
+      *****************************************************************
+       C000-FINAL.
+           PERFORM C010-CLOSING-MSG
+           MOVE 0                      TO RETURN-CODE
+           .
+      *****************************************************************
+      * Close Files And Write Job-End Summary To The Log               *
+      *****************************************************************
+       C010-CLOSING-MSG.
+           IF WS-CSRINQRT-OPEN
+               CLOSE CSRINQRT
+               MOVE 'N'                TO WS-CSRINQRT-OPEN-SW
+           END-IF
+
+           STRING 'JOB END SUMMARY - CUSTOMER: '  WS-CST-ID
+                  ' ACCOUNTS REPORTED: '          WS-ACCT-READ-CNT
+               DELIMITED BY SIZE INTO WS-JOBEND-MSG
+           END-STRING
+
+           PERFORM X100-ERR-COMMON-SETUP
+
+           SET WS-PARA-C010
+               WS-MSG-001              TO TRUE
+           MOVE WS-PARA-NAM            TO LOG-PARA-NAM
+           MOVE WS-MSG-NO              TO LOG-MSG-NO
+           MOVE WS-JOBEND-MSG          TO LOG-ERR-TEXT-LONG
+
+           PERFORM X690-PROC-INFO-MSG
+           .
+      *****************************************************************
+      *  Initial Common fields required for Logging Routine           *
+      *****************************************************************
+       X100-ERR-COMMON-SETUP.
+           MOVE SPACE                  TO WE-ERROR-FLDS
+           INITIALIZE                     WE-ERROR-FLDS
+                                        REPLACING NUMERIC DATA BY ZERO
+           MOVE WS-PRJ-ID              TO LOG-PRJ-ID
+           MOVE WS-PROG-NAM            TO LOG-PROG-NAM
+           MOVE WS-SYSTM-ID            TO LOG-SYSTM-ID
+           MOVE WS-DEPTT-ID            TO LOG-DEPTT-ID
+           .
+      *****************************************************************
+      *  Application Error Processing                                 *
+      *****************************************************************
+       X290-PROC-DATA-ERROR.
+           PERFORM X790-PROC-WRNG-MSG
+           PERFORM X999-PGM-EXIT
+           .
+      *****************************************************************
+      * DB2 Error Processing Para                                     *
+      *****************************************************************
+       X490-PROC-SQL-ERROR.
+           PERFORM X790-PROC-WRNG-MSG
+           PERFORM X999-PGM-EXIT
+           .
+      *****************************************************************
+      * Log Informational Messages                                    *
+      *****************************************************************
+       X690-PROC-INFO-MSG.
+           SET LOG-INFM-ONLY
+               LOG-INFM-MSG
+               LOG-NO-ACTN
+               IB-DEPT                 TO TRUE
+           MOVE WS-DEPT-ID             TO LOG-DEPT-ID
+           PERFORM X920-ERROR-LOG-RETN
+           .
+      *****************************************************************
+      * Log Warning Messages                                          *
+      *****************************************************************
+       X790-PROC-WRNG-MSG.
+           SET LOG-DATA-ERROR
+               LOG-WRNG-MSG
+               IB-DEPT
+               LOG-NO-ACTN             TO TRUE
+           MOVE WS-DEPT-ID             TO LOG-DEPT-ID
+           PERFORM X920-ERROR-LOG-RETN
+           .
+      *****************************************************************
+      * Invoke The Logging Subprogram With The Assembled LOG-* Fields  *
+      *****************************************************************
+       X920-ERROR-LOG-RETN.
+           SET WS-SUBPGM-LOG TO TRUE
+           MOVE WS-SUBPGM-NAM          TO LOG-ERR-PGM
+           CALL WS-SUBPGM-NAM USING WE-ERROR-FLDS
+               ON EXCEPTION
+                   DISPLAY 'UNABLE TO CALL LOGGING SUBPROGRAM: '
+                       WS-SUBPGM-NAM
+           END-CALL
+           MOVE RETURN-CODE            TO LOG-RTRN-COD
+           .
+      *****************************************************************
+      * ABEND COBOL PROGRAM ON SERIOUS ERROR                          *
+      *****************************************************************
+       X999-PGM-EXIT.
+           DISPLAY '****Program Exited in X999****'
+           SET PROG-ABEND              TO TRUE
+           PERFORM C010-CLOSING-MSG
+           MOVE 16                     TO RETURN-CODE
+           CALL WS-CANCEL-PGM
+           STOP RUN
+           .
