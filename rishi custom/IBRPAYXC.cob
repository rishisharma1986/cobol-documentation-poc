@@ -0,0 +1,448 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IBRPAYXC.
+       AUTHOR. RISHI SHARMA.
+       DATE-WRITTEN. AUG,2026.
+       DATE-COMPILED. AUG,2026.
+       INSTALLATION. Nowhere.
+      *****************************************************************
+      * THIS BATCH PROGRAM READS THE IBRI FEED, FOR EACH ACCOUNT LOOKS *
+      * UP ITS ACH-ENABLED CUSTOMERS VIA THE SAME TABACCPF CURSOR      *
+      * LOGIC GOODCBLC DECLARES AS CSR-AP-ACPF, AND CROSS-REFERENCES   *
+      * THOSE CUSTOMERS AGAINST PAYMENTS.PAYMENT_INSTRUCTIONS TO       *
+      * PRODUCE ONE DAILY EXTRACT OF PAYMENT INSTRUCTIONS TIED TO      *
+      * INTERNET-BANKING-ENABLED ACCOUNTS, SO OPS NO LONGER HAS TO     *
+      * MANUALLY CORRELATE THE IBRI EXTRACT AND THE PAYMENT LOOKUP     *
+      *****************************************************************
+      * CHANGE HISTORY                                                *
+      * ---------------------------------------------------------     *
+      * 09AUG2026  RISHI SHARMA   INITIAL VERSION                     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       OBJECT-COMPUTER. IBM-370.
+       SOURCE-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT IBRI
+                                    ASSIGN TO IBRI
+                                    ORGANIZATION IS SEQUENTIAL
+                                    ACCESS IS SEQUENTIAL
+                                    FILE STATUS IS INFILE-STATUS.
+           SELECT IBRPEXT
+                                    ASSIGN TO IBRPEXT
+                                    ORGANIZATION IS SEQUENTIAL
+                                    ACCESS IS SEQUENTIAL
+                                    FILE STATUS IS WS-IBRPEXT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD IBRI
+           LABEL RECORDS STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 4096 CHARACTERS
+           BLOCK CONTAINS 0
+           DATA RECORD IS IBRI-REC-IN.
+       01 IBRI-REC-IN                 PIC X(4096).
+       COPY IBRIRECW.
+
+       FD IBRPEXT
+           LABEL RECORDS STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS
+           BLOCK CONTAINS 0
+           DATA RECORD IS IBRPEXT-REC.
+       01 IBRPEXT-REC                 PIC X(200).
+       WORKING-STORAGE SECTION.
+       77  FILLER                     PIC X(40) VALUE
+            'WORKING STORAGE SECTION STARTS HERE'.
+       01  WS-MISC.
+           05 INFILE-STATUS           PIC X(2).
+           05 WS-CANCEL-PGM           PIC X(8) VALUE 'EXITPGM'.
+           05 WS-SUBPGM-NAM           PIC X(8).
+               88 WS-SUBPGM-LOG       VALUE 'LOGPGMC'.
+           05 WS-DEPT-ID              PIC X(8).
+               88 IB-DEPT             VALUE 'INETBKNG'.
+           05 WS-IBRI-EOF-SW          PIC X(1) VALUE 'N'.
+               88 WS-IBRI-EOF         VALUE 'Y'.
+           05 WS-IBRI-OPEN-SW         PIC X(1) VALUE 'N'.
+               88 WS-IBRI-OPEN        VALUE 'Y'.
+           05 WS-IBRPEXT-STATUS       PIC X(2).
+           05 WS-IBRPEXT-OPEN-SW      PIC X(1) VALUE 'N'.
+               88 WS-IBRPEXT-OPEN     VALUE 'Y'.
+           05 WS-REC-READ-CNT         PIC 9(7) VALUE ZEROS.
+           05 WS-REC-MATCH-CNT        PIC 9(7) VALUE ZEROS.
+           05 WS-JOBEND-MSG           PIC X(80) VALUE SPACES.
+      *****************************************************************
+      * ACCOUNT KEY TAKEN OFF THE CURRENT IBRI DETAIL RECORD           *
+      *****************************************************************
+           05 WS-ACC-CTRY             PIC X(2).
+           05 WS-ACC-INSTT            PIC X(4).
+           05 WS-ACC-NO               PIC X(35).
+      *****************************************************************
+      * ACH-ENABLED CUSTOMER KEY FETCHED OFF TABACCPF FOR THE ABOVE    *
+      * ACCOUNT                                                        *
+      *****************************************************************
+           05 WS-ACH-CST-CTRY         PIC X(3).
+           05 WS-ACH-CST-INSTT        PIC X(10).
+           05 WS-ACH-CST-ID           PIC X(20).
+      *****************************************************************
+      * ONE FETCHED PAYMENT-INSTRUCTION ROW FOR THE CURRENT CUSTOMER   *
+      *****************************************************************
+           05 WS-PAY-INSTR-REF-NUM    PIC X(20).
+           05 WS-PAY-BENE-NAM         PIC X(100).
+           05 WS-PAY-DEBTOR-NAME      PIC X(100).
+           05 WS-PAY-INSTR-PTY        PIC X(10).
+      *****************************************************************
+      *   COPYBOOKS                                                   *
+      *****************************************************************
+       COPY IBRFDCW.
+
+      *****************************************************************
+      *      DB2 TABLE DECLARATION                                    *
+      *****************************************************************
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TABACPFW
+           END-EXEC.
+      *--------------------------------------*
+      *      DB2 CURSOR DECLARATION          *
+      *--------------------------------------*
+      *****************************************************************
+      * SELECT ACH-ENABLED CUSTOMERS FOR THE CURRENT ACCOUNT - SAME    *
+      * SELECTION LOGIC AS GOODCBLC'S CSR-AP-ACPF CURSOR                *
+      *****************************************************************
+           EXEC SQL
+               DECLARE CSR-ACH-CUST CURSOR FOR
+               SELECT CST_CTRY,
+                      CST_INSTT,
+                      CST_ID
+               FROM   TABACCPF
+               WHERE  ACC_CTRY = :WS-ACC-CTRY
+                AND   ACC_INSTT = :WS-ACC-INSTT
+                AND   ACC_NO    = :WS-ACC-NO
+                AND   MST_PND_COD = 'Master'
+                AND   CST_TYP_COD  = 'Global'
+               FOR FETCH ONLY
+           END-EXEC.
+      *****************************************************************
+      * SELECT PAYMENT INSTRUCTIONS FOR THE CURRENT ACH-ENABLED        *
+      * CUSTOMER/ACCOUNT COMBINATION                                   *
+      *****************************************************************
+           EXEC SQL
+               DECLARE CSR-PAY-INSTR CURSOR FOR
+               SELECT INSTR_REF_NUM,
+                      BENE_NAM,
+                      DEBTOR_NAME,
+                      INSTR_PTY
+               FROM   PAYMENTS.PAYMENT_INSTRUCTIONS
+               WHERE  CUST_CTRY  = :WS-ACH-CST-CTRY
+                AND   CUST_INSTT = :WS-ACH-CST-INSTT
+                AND   CUST_ID    = :WS-ACH-CST-ID
+                AND   AC_CTRY    = :WS-ACC-CTRY
+                AND   AC_INSTT   = :WS-ACC-INSTT
+                AND   AC_NO      = :WS-ACC-NO
+               FOR FETCH ONLY
+           END-EXEC.
+       77 FILLER                PIC X(30) VALUE
+               'END OF WORKING STORAGE SECTION'.
+      *****************************************************************
+      * LINKAGE SECTION                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+      /
+       PROCEDURE DIVISION.
+           PERFORM A000-INIT
+           IF PROG-NORMAL
+               PERFORM B000-MAIN
+           END-IF
+           PERFORM C000-FINAL
+           .
+      /
+      *****************************************************************
+      * Initialization                                                *
+      *****************************************************************
+       A000-INIT.
+           MOVE 'IBRPAYXC'             TO WS-PROG-NAM
+           PERFORM A010-WRT-START-MSG
+           PERFORM A020-OPEN-IBRI
+           PERFORM A025-OPEN-IBRPEXT
+           .
+      *****************************************************************
+      * Main Process Routine                                          *
+      *****************************************************************
+       B000-MAIN.
+           PERFORM B010-READ-IBRI
+           PERFORM UNTIL WS-IBRI-EOF OR PROG-ABEND
+               IF IBRI-REC-IS-DTL
+                   PERFORM B020-PROC-IBRI-REC
+               END-IF
+               IF PROG-NORMAL
+                   PERFORM B010-READ-IBRI
+               END-IF
+           END-PERFORM
+           .
+      *****************************************************************
+      * Read Next IBRI Record                                         *
+      *****************************************************************
+       B010-READ-IBRI.
+           READ IBRI
+               AT END
+                   SET WS-IBRI-EOF     TO TRUE
+               NOT AT END
+                   ADD 1               TO WS-REC-READ-CNT
+           END-READ
+           .
+      *****************************************************************
+      * Process One IBRI Detail Record - Pull Off Its Account Key,    *
+      * Then Look Up Its ACH-Enabled Customers                         *
+      *****************************************************************
+       B020-PROC-IBRI-REC.
+           MOVE IBRI-DTL-CTRY          TO WS-ACC-CTRY
+           MOVE IBRI-DTL-INSTT         TO WS-ACC-INSTT
+           MOVE IBRI-DTL-ID            TO WS-ACC-NO
+           PERFORM B030-FETCH-ACH-CUSTOMERS
+           .
+      *****************************************************************
+      * Fetch Every ACH-Enabled Customer Permissioned On This Account  *
+      * And Cross-Reference Each Against PAYMENT_INSTRUCTIONS          *
+      *****************************************************************
+       B030-FETCH-ACH-CUSTOMERS.
+           EXEC SQL
+               OPEN CSR-ACH-CUST
+           END-EXEC
+           IF SQLCODE NOT = 0
+               PERFORM X490-PROC-SQL-ERROR
+           ELSE
+               PERFORM B032-FETCH-ACH-CUST-ROW
+               PERFORM UNTIL SQLCODE NOT = 0
+                   PERFORM B040-LOOKUP-PAY-INSTR
+                   PERFORM B032-FETCH-ACH-CUST-ROW
+               END-PERFORM
+               EXEC SQL
+                   CLOSE CSR-ACH-CUST
+               END-EXEC
+           END-IF
+           .
+      *****************************************************************
+      * Fetch One ACH-Enabled Customer Row                            *
+      *****************************************************************
+       B032-FETCH-ACH-CUST-ROW.
+           EXEC SQL
+               FETCH CSR-ACH-CUST
+               INTO :WS-ACH-CST-CTRY,
+                    :WS-ACH-CST-INSTT,
+                    :WS-ACH-CST-ID
+           END-EXEC
+           .
+      *****************************************************************
+      * Look Up And Extract Every Payment Instruction On File For The  *
+      * Current ACH-Enabled Customer/Account Combination               *
+      *****************************************************************
+       B040-LOOKUP-PAY-INSTR.
+           EXEC SQL
+               OPEN CSR-PAY-INSTR
+           END-EXEC
+           IF SQLCODE = 0
+               PERFORM B042-FETCH-PAY-INSTR-ROW
+               PERFORM UNTIL SQLCODE NOT = 0
+                   PERFORM B044-WRITE-EXTRACT-LINE
+                   ADD 1                TO WS-REC-MATCH-CNT
+                   PERFORM B042-FETCH-PAY-INSTR-ROW
+               END-PERFORM
+               EXEC SQL
+                   CLOSE CSR-PAY-INSTR
+               END-EXEC
+           END-IF
+           .
+      *****************************************************************
+      * Fetch One Payment-Instruction Row                              *
+      *****************************************************************
+       B042-FETCH-PAY-INSTR-ROW.
+           EXEC SQL
+               FETCH CSR-PAY-INSTR
+               INTO :WS-PAY-INSTR-REF-NUM,
+                    :WS-PAY-BENE-NAM,
+                    :WS-PAY-DEBTOR-NAME,
+                    :WS-PAY-INSTR-PTY
+           END-EXEC
+           .
+      *****************************************************************
+      * Write One Line Of The Combined Daily Extract                  *
+      *****************************************************************
+       B044-WRITE-EXTRACT-LINE.
+           MOVE SPACES                 TO IBRPEXT-REC
+           STRING WS-ACC-CTRY          DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-ACC-INSTT         DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-ACC-NO            DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-ACH-CST-CTRY      DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-ACH-CST-INSTT     DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-ACH-CST-ID        DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-PAY-INSTR-REF-NUM DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-PAY-BENE-NAM      DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-PAY-DEBTOR-NAME   DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-PAY-INSTR-PTY     DELIMITED BY SIZE
+               INTO IBRPEXT-REC
+           END-STRING
+           IF WS-IBRPEXT-OPEN
+               WRITE IBRPEXT-REC
+           END-IF
+           .
+      *****************************************************************
+      * Write Informational Message to set correct Logging Program    *
+      *****************************************************************
+       A010-WRT-START-MSG.
+           PERFORM X100-ERR-COMMON-SETUP
+
+           SET WS-PARA-A010
+               WS-MSG-000              TO TRUE
+           MOVE WS-PARA-NAM            TO LOG-PARA-NAM
+           MOVE WS-MSG-NO              TO LOG-MSG-NO
+           MOVE WS-MSG00-TXT           TO LOG-ERR-TEXT-LONG
+
+           PERFORM X690-PROC-INFO-MSG
+           .
+      *****************************************************************
+      * Open Input File                                               *
+      *****************************************************************
+       A020-OPEN-IBRI.
+           OPEN INPUT IBRI
+           IF INFILE-STATUS NOT = '00'
+               DISPLAY 'FILE OPEN ERROR, FILE STATUS IS :' INFILE-STATUS
+               PERFORM X290-PROC-DATA-ERROR
+           ELSE
+               SET WS-IBRI-OPEN        TO TRUE
+           END-IF
+           .
+      *****************************************************************
+      * Open The Combined Daily Extract File                          *
+      *****************************************************************
+       A025-OPEN-IBRPEXT.
+           OPEN OUTPUT IBRPEXT
+           IF WS-IBRPEXT-STATUS NOT = '00'
+               DISPLAY 'IBRPEXT OPEN ERROR, FILE STATUS IS :'
+                   WS-IBRPEXT-STATUS
+               PERFORM X290-PROC-DATA-ERROR
+           ELSE
+               SET WS-IBRPEXT-OPEN     TO TRUE
+           END-IF
+           .
+      *****************************************************************
+      * End Of Job Processing                                         *
+      *****************************************************************
+       C000-FINAL.
+           PERFORM C010-CLOSING-MSG
+           MOVE 0                      TO RETURN-CODE
+           .
+      *****************************************************************
+      * Close Files And Write Job-End Summary To The Log               *
+      *****************************************************************
+       C010-CLOSING-MSG.
+           IF WS-IBRI-OPEN
+               CLOSE IBRI
+               MOVE 'N'                TO WS-IBRI-OPEN-SW
+           END-IF
+
+           IF WS-IBRPEXT-OPEN
+               CLOSE IBRPEXT
+               MOVE 'N'                TO WS-IBRPEXT-OPEN-SW
+           END-IF
+
+           STRING 'JOB END SUMMARY - READ: '  WS-REC-READ-CNT
+                  ' EXTRACTED: '              WS-REC-MATCH-CNT
+               DELIMITED BY SIZE INTO WS-JOBEND-MSG
+           END-STRING
+
+           PERFORM X100-ERR-COMMON-SETUP
+
+           SET WS-PARA-C010
+               WS-MSG-001              TO TRUE
+           MOVE WS-PARA-NAM            TO LOG-PARA-NAM
+           MOVE WS-MSG-NO              TO LOG-MSG-NO
+           MOVE WS-JOBEND-MSG          TO LOG-ERR-TEXT-LONG
+
+           PERFORM X690-PROC-INFO-MSG
+           .
+      *****************************************************************
+      *  Initial Common fields required for Logging Routine           *
+      *****************************************************************
+       X100-ERR-COMMON-SETUP.
+           MOVE SPACE                  TO WE-ERROR-FLDS
+           INITIALIZE                     WE-ERROR-FLDS
+                                        REPLACING NUMERIC DATA BY ZERO
+           MOVE WS-PRJ-ID              TO LOG-PRJ-ID
+           MOVE WS-PROG-NAM            TO LOG-PROG-NAM
+           MOVE WS-SYSTM-ID            TO LOG-SYSTM-ID
+           MOVE WS-DEPTT-ID            TO LOG-DEPTT-ID
+           .
+      *****************************************************************
+      *  Application Error Processing                                 *
+      *****************************************************************
+       X290-PROC-DATA-ERROR.
+           PERFORM X790-PROC-WRNG-MSG
+           PERFORM X999-PGM-EXIT
+           .
+      *****************************************************************
+      * DB2 Error Processing Para                                     *
+      *****************************************************************
+       X490-PROC-SQL-ERROR.
+           PERFORM X790-PROC-WRNG-MSG
+           PERFORM X999-PGM-EXIT
+           .
+      *****************************************************************
+      * Log Informational Messages                                    *
+      *****************************************************************
+       X690-PROC-INFO-MSG.
+           SET LOG-INFM-ONLY
+               LOG-INFM-MSG
+               LOG-NO-ACTN
+               IB-DEPT                 TO TRUE
+           MOVE WS-DEPT-ID             TO LOG-DEPT-ID
+           PERFORM X920-ERROR-LOG-RETN
+           .
+      *****************************************************************
+      * Log Warning Messages                                          *
+      *****************************************************************
+       X790-PROC-WRNG-MSG.
+           SET LOG-DATA-ERROR
+               LOG-WRNG-MSG
+               IB-DEPT
+               LOG-NO-ACTN             TO TRUE
+           MOVE WS-DEPT-ID             TO LOG-DEPT-ID
+           PERFORM X920-ERROR-LOG-RETN
+           .
+      *****************************************************************
+      * Invoke The Logging Subprogram With The Assembled LOG-* Fields  *
+      *****************************************************************
+       X920-ERROR-LOG-RETN.
+           SET WS-SUBPGM-LOG TO TRUE
+           MOVE WS-SUBPGM-NAM          TO LOG-ERR-PGM
+           CALL WS-SUBPGM-NAM USING WE-ERROR-FLDS
+               ON EXCEPTION
+                   DISPLAY 'UNABLE TO CALL LOGGING SUBPROGRAM: '
+                       WS-SUBPGM-NAM
+           END-CALL
+           MOVE RETURN-CODE            TO LOG-RTRN-COD
+           .
+      *****************************************************************
+      * ABEND COBOL PROGRAM ON SERIOUS ERROR                          *
+      *****************************************************************
+       X999-PGM-EXIT.
+           DISPLAY '****Program Exited in X999****'
+           SET PROG-ABEND              TO TRUE
+           PERFORM C010-CLOSING-MSG
+           MOVE 16                     TO RETURN-CODE
+           CALL WS-CANCEL-PGM
+           STOP RUN
+           .
