@@ -0,0 +1,360 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTAGRC.
+       AUTHOR. RISHI SHARMA.
+       DATE-WRITTEN. AUG,2026.
+       DATE-COMPILED. AUG,2026.
+       INSTALLATION. Nowhere.
+      *****************************************************************
+      * THIS BATCH PROGRAM REPORTS ON TABACCNT ACCOUNTS THAT ARE      *
+      * STILL IN A MASTER-PENDING STATE PAST A CONFIGURABLE NUMBER    *
+      * OF DAYS SINCE CREAT_TS, SO OPS CAN CHASE DOWN ACCOUNTS THAT   *
+      * NEVER FINISHED ONBOARDING                                    *
+      *****************************************************************
+      * CHANGE HISTORY                                                *
+      * ---------------------------------------------------------     *
+      * 08AUG2026  RISHI SHARMA   INITIAL VERSION                     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       OBJECT-COMPUTER. IBM-370.
+       SOURCE-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT ACCTRPT
+                                    ASSIGN TO ACCTRPT
+                                    ORGANIZATION IS SEQUENTIAL
+                                    ACCESS IS SEQUENTIAL
+                                    FILE STATUS IS WS-ACCTRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACCTRPT
+           LABEL RECORDS STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0
+           DATA RECORD IS ACCTRPT-REC.
+       01 ACCTRPT-REC                 PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  FILLER                     PIC X(40) VALUE
+            'WORKING STORAGE SECTION STARTS HERE'.
+       01  WS-MISC.
+           05 WS-CANCEL-PGM           PIC X(8) VALUE 'EXITPGM'.
+           05 WS-SUBPGM-NAM           PIC X(8).
+               88 WS-SUBPGM-LOG       VALUE 'LOGPGMC'.
+           05 WS-DEPT-ID              PIC X(8).
+               88 IB-DEPT             VALUE 'INETBKNG'.
+           05 WS-ACCTRPT-STATUS       PIC X(2).
+           05 WS-ACCTRPT-OPEN-SW      PIC X(1) VALUE 'N'.
+               88 WS-ACCTRPT-OPEN     VALUE 'Y'.
+           05 WS-PND-DAYS             PIC 9(3) VALUE 030.
+           05 WS-PND-DAYS-PARM        PIC X(3).
+           05 WS-REC-READ-CNT         PIC 9(7) VALUE ZEROS.
+           05 WS-REC-STALE-CNT        PIC 9(7) VALUE ZEROS.
+           05 WS-JOBEND-MSG           PIC X(80) VALUE SPACES.
+           05 WS-TODAY-DATE.
+               10 WS-TODAY-DATE-8     PIC X(8).
+               10 FILLER              PIC X(13).
+           05 WS-TODAY-DATE-NUM       PIC 9(8).
+           05 WS-CREAT-DATE-8         PIC X(8).
+           05 WS-CREAT-DATE-NUM       PIC 9(8).
+           05 WS-TODAY-INT            PIC 9(9) COMP.
+           05 WS-CREAT-INT            PIC 9(9) COMP.
+           05 WS-AGE-DAYS             PIC 9(7).
+      *****************************************************************
+      *   COPYBOOKS                                                   *
+      *****************************************************************
+       COPY IBRFDCW.
+
+      *****************************************************************
+      *      DB2 TABLE DECLARATION                                    *
+      *****************************************************************
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE TABACCW
+           END-EXEC.
+      *--------------------------------------*
+      *      DB2 CURSOR DECLARATION          *
+      *--------------------------------------*
+      *****************************************************************
+      * SELECT ACCOUNTS STILL IN A MASTER-PENDING STATE               *
+      *****************************************************************
+           EXEC SQL
+               DECLARE CSR-PND-ACCTS CURSOR FOR
+               SELECT ACC_CTRY,
+                      ACC_INSTT,
+                      ACC_NO,
+                      ACC_PRODU_TYP,
+                      MST_PND_COD,
+                      ACC_STAT,
+                      CREAT_TS
+               FROM   TABACCNT
+               WHERE  MST_PND_COD = 'Master'
+               FOR FETCH ONLY
+           END-EXEC.
+       77 FILLER                PIC X(30) VALUE
+               'END OF WORKING STORAGE SECTION'.
+      *****************************************************************
+      * LINKAGE SECTION                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+      /
+       PROCEDURE DIVISION.
+           PERFORM A000-INIT
+           IF PROG-NORMAL
+               PERFORM B000-MAIN
+           END-IF
+           PERFORM C000-FINAL
+           .
+      /
+      *****************************************************************
+      * Initialization                                                *
+      *****************************************************************
+       A000-INIT.
+           MOVE 'ACCTAGRC'             TO WS-PROG-NAM
+           PERFORM A005-GET-PND-DAYS-PARM
+           PERFORM A010-WRT-START-MSG
+           PERFORM A020-OPEN-ACCTRPT
+           IF PROG-NORMAL
+               EXEC SQL
+                   OPEN CSR-PND-ACCTS
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   PERFORM X490-PROC-SQL-ERROR
+               END-IF
+           END-IF
+           .
+      *****************************************************************
+      * Determine The Pending-Age Threshold, In Days, From The First   *
+      * Run-Time Command-Line Parameter. Defaults To 30 Days When No   *
+      * Parameter Is Supplied                                         *
+      *****************************************************************
+       A005-GET-PND-DAYS-PARM.
+           MOVE 030                    TO WS-PND-DAYS
+           MOVE SPACES                 TO WS-PND-DAYS-PARM
+           DISPLAY 1                   UPON ARGUMENT-NUMBER
+           ACCEPT WS-PND-DAYS-PARM     FROM ARGUMENT-VALUE
+           IF WS-PND-DAYS-PARM IS NUMERIC AND WS-PND-DAYS-PARM > ZEROS
+               MOVE WS-PND-DAYS-PARM   TO WS-PND-DAYS
+           END-IF
+           .
+      *****************************************************************
+      * Main Process Routine                                          *
+      *****************************************************************
+       B000-MAIN.
+           PERFORM B010-FETCH-ACCOUNT
+           PERFORM UNTIL SQLCODE NOT = 0 OR PROG-ABEND
+               PERFORM B020-PROC-ACCOUNT
+               IF PROG-NORMAL
+                   PERFORM B010-FETCH-ACCOUNT
+               END-IF
+           END-PERFORM
+           .
+      *****************************************************************
+      * Fetch Next Pending Account Row                                *
+      *****************************************************************
+       B010-FETCH-ACCOUNT.
+           EXEC SQL
+               FETCH CSR-PND-ACCTS
+               INTO :TABACCNT-ACC-CTRY,
+                    :TABACCNT-ACC-INSTT,
+                    :TABACCNT-ACC-NO,
+                    :TABACCNT-ACC-PRODU-TYP,
+                    :TABACCNT-MST-PND-COD,
+                    :TABACCNT-ACC-STAT,
+                    :TABACCNT-CREAT-TS
+           END-EXEC
+           IF SQLCODE = 0
+               ADD 1                   TO WS-REC-READ-CNT
+           END-IF
+           .
+      *****************************************************************
+      * Age The Account Against The Pending-Day Threshold And Report  *
+      * It When It Has Been Pending Too Long                          *
+      *****************************************************************
+       B020-PROC-ACCOUNT.
+           PERFORM B025-COMPUTE-AGE-DAYS
+           IF WS-AGE-DAYS > WS-PND-DAYS
+               ADD 1                   TO WS-REC-STALE-CNT
+               PERFORM B030-WRITE-AGING-LINE
+           END-IF
+           .
+      *****************************************************************
+      * Compute The Number Of Days Since CREAT_TS                     *
+      *****************************************************************
+       B025-COMPUTE-AGE-DAYS.
+           MOVE FUNCTION CURRENT-DATE  TO WS-TODAY-DATE
+           MOVE WS-TODAY-DATE-8        TO WS-TODAY-DATE-NUM
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-NUM)
+
+           STRING TABACCNT-CREAT-TS(1:4)  DELIMITED BY SIZE
+                  TABACCNT-CREAT-TS(6:2)  DELIMITED BY SIZE
+                  TABACCNT-CREAT-TS(9:2)  DELIMITED BY SIZE
+               INTO WS-CREAT-DATE-8
+           END-STRING
+           MOVE WS-CREAT-DATE-8        TO WS-CREAT-DATE-NUM
+           COMPUTE WS-CREAT-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CREAT-DATE-NUM)
+
+           COMPUTE WS-AGE-DAYS = WS-TODAY-INT - WS-CREAT-INT
+           .
+      *****************************************************************
+      * Write One Line Of The Pending-Account Aging Report            *
+      *****************************************************************
+       B030-WRITE-AGING-LINE.
+           MOVE SPACES                 TO ACCTRPT-REC
+           STRING TABACCNT-ACC-CTRY    DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  TABACCNT-ACC-INSTT   DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  TABACCNT-ACC-NO      DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  TABACCNT-MST-PND-COD DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  TABACCNT-ACC-STAT    DELIMITED BY SIZE
+                  ' AGE-DAYS: '        DELIMITED BY SIZE
+                  WS-AGE-DAYS          DELIMITED BY SIZE
+               INTO ACCTRPT-REC
+           END-STRING
+           IF WS-ACCTRPT-OPEN
+               WRITE ACCTRPT-REC
+           END-IF
+           .
+      *****************************************************************
+      * Write Informational Message to set correct Logging Program    *
+      *****************************************************************
+       A010-WRT-START-MSG.
+           PERFORM X100-ERR-COMMON-SETUP
+
+           SET WS-PARA-A010
+               WS-MSG-000              TO TRUE
+           MOVE WS-PARA-NAM            TO LOG-PARA-NAM
+           MOVE WS-MSG-NO              TO LOG-MSG-NO
+           MOVE WS-MSG00-TXT           TO LOG-ERR-TEXT-LONG
+
+           PERFORM X690-PROC-INFO-MSG
+           .
+      *****************************************************************
+      * Open The Pending-Account Aging Report File                    *
+      *****************************************************************
+       A020-OPEN-ACCTRPT.
+           OPEN OUTPUT ACCTRPT
+           IF WS-ACCTRPT-STATUS NOT = '00'
+               DISPLAY 'FILE OPEN ERROR, FILE STATUS IS :'
+                   WS-ACCTRPT-STATUS
+               PERFORM X290-PROC-DATA-ERROR
+           ELSE
+               SET WS-ACCTRPT-OPEN     TO TRUE
+           END-IF
+           .
+      *****************************************************************
+      * End Of Job Processing                                         *
+      *****************************************************************
+       C000-FINAL.
+           PERFORM C010-CLOSING-MSG
+           MOVE 0                      TO RETURN-CODE
+           .
+      *****************************************************************
+      * Close Files And Cursor, Write Job-End Summary To The Log       *
+      *****************************************************************
+       C010-CLOSING-MSG.
+           EXEC SQL
+               CLOSE CSR-PND-ACCTS
+           END-EXEC
+
+           IF WS-ACCTRPT-OPEN
+               CLOSE ACCTRPT
+               MOVE 'N'                TO WS-ACCTRPT-OPEN-SW
+           END-IF
+
+           STRING 'JOB END SUMMARY - READ: '  WS-REC-READ-CNT
+                  ' STALE-PENDING: '          WS-REC-STALE-CNT
+               DELIMITED BY SIZE INTO WS-JOBEND-MSG
+           END-STRING
+
+           PERFORM X100-ERR-COMMON-SETUP
+
+           SET WS-PARA-C010
+               WS-MSG-001              TO TRUE
+           MOVE WS-PARA-NAM            TO LOG-PARA-NAM
+           MOVE WS-MSG-NO              TO LOG-MSG-NO
+           MOVE WS-JOBEND-MSG          TO LOG-ERR-TEXT-LONG
+
+           PERFORM X690-PROC-INFO-MSG
+           .
+      *****************************************************************
+      *  Initial Common fields required for Logging Routine           *
+      *****************************************************************
+       X100-ERR-COMMON-SETUP.
+           MOVE SPACE                  TO WE-ERROR-FLDS
+           INITIALIZE                     WE-ERROR-FLDS
+                                        REPLACING NUMERIC DATA BY ZERO
+           MOVE WS-PRJ-ID              TO LOG-PRJ-ID
+           MOVE WS-PROG-NAM            TO LOG-PROG-NAM
+           MOVE WS-SYSTM-ID            TO LOG-SYSTM-ID
+           MOVE WS-DEPTT-ID            TO LOG-DEPTT-ID
+           .
+      *****************************************************************
+      *  Application Error Processing                                 *
+      *****************************************************************
+       X290-PROC-DATA-ERROR.
+           PERFORM X790-PROC-WRNG-MSG
+           PERFORM X999-PGM-EXIT
+           .
+      *****************************************************************
+      * DB2 Error Processing Para                                     *
+      *****************************************************************
+       X490-PROC-SQL-ERROR.
+           PERFORM X790-PROC-WRNG-MSG
+           PERFORM X999-PGM-EXIT
+           .
+      *****************************************************************
+      * Log Informational Messages                                    *
+      *****************************************************************
+       X690-PROC-INFO-MSG.
+           SET LOG-INFM-ONLY
+               LOG-INFM-MSG
+               LOG-NO-ACTN
+               IB-DEPT                 TO TRUE
+           MOVE WS-DEPT-ID             TO LOG-DEPT-ID
+           PERFORM X920-ERROR-LOG-RETN
+           .
+      *****************************************************************
+      * Log Warning Messages                                          *
+      *****************************************************************
+       X790-PROC-WRNG-MSG.
+           SET LOG-DATA-ERROR
+               LOG-WRNG-MSG
+               IB-DEPT
+               LOG-NO-ACTN             TO TRUE
+           MOVE WS-DEPT-ID             TO LOG-DEPT-ID
+           PERFORM X920-ERROR-LOG-RETN
+           .
+      *****************************************************************
+      * Invoke The Logging Subprogram With The Assembled LOG-* Fields  *
+      *****************************************************************
+       X920-ERROR-LOG-RETN.
+           SET WS-SUBPGM-LOG TO TRUE
+           MOVE WS-SUBPGM-NAM          TO LOG-ERR-PGM
+           CALL WS-SUBPGM-NAM USING WE-ERROR-FLDS
+               ON EXCEPTION
+                   DISPLAY 'UNABLE TO CALL LOGGING SUBPROGRAM: '
+                       WS-SUBPGM-NAM
+           END-CALL
+           MOVE RETURN-CODE            TO LOG-RTRN-COD
+           .
+      *****************************************************************
+      * ABEND COBOL PROGRAM ON SERIOUS ERROR                          *
+      *****************************************************************
+       X999-PGM-EXIT.
+           DISPLAY '****Program Exited in X999****'
+           SET PROG-ABEND              TO TRUE
+           PERFORM C010-CLOSING-MSG
+           MOVE 16                     TO RETURN-CODE
+           CALL WS-CANCEL-PGM
+           STOP RUN
+           .
