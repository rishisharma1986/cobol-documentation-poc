@@ -0,0 +1,439 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAINEXPC.
+       AUTHOR. RISHI SHARMA.
+       DATE-WRITTEN. AUG,2026.
+       DATE-COMPILED. AUG,2026.
+       INSTALLATION. Nowhere.
+      *****************************************************************
+      * THIS BATCH PROGRAM EXPORTS EVERY ROW ON                       *
+      * PAYMENTS.PAYMENT_INSTRUCTIONS AS AN ISO20022 PAIN.001-STYLE    *
+      * CUSTOMER-CREDIT-TRANSFER-INITIATION DOCUMENT, ONE              *
+      * CDTTRFTXINF BLOCK PER INSTRUCTION, SO DOWNSTREAM SYSTEMS CAN   *
+      * CONSUME THE SAME PAYMENT-INSTRUCTION DATA THE CICS LOOKUP      *
+      * TRANSACTIONS SERVE WITHOUT HAVING TO CALL THOSE TRANSACTIONS   *
+      *****************************************************************
+      * CHANGE HISTORY                                                *
+      * ---------------------------------------------------------     *
+      * 09AUG2026  RISHI SHARMA   INITIAL VERSION                     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       OBJECT-COMPUTER. IBM-370.
+       SOURCE-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT PAINEXPT
+                                    ASSIGN TO PAINEXPT
+                                    ORGANIZATION IS SEQUENTIAL
+                                    ACCESS IS SEQUENTIAL
+                                    FILE STATUS IS WS-PAINEXPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PAINEXPT
+           LABEL RECORDS STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS
+           BLOCK CONTAINS 0
+           DATA RECORD IS PAINEXPT-REC.
+       01 PAINEXPT-REC                PIC X(200).
+       WORKING-STORAGE SECTION.
+       77  FILLER                     PIC X(40) VALUE
+            'WORKING STORAGE SECTION STARTS HERE'.
+       01  WS-MISC.
+           05 WS-CANCEL-PGM           PIC X(8) VALUE 'EXITPGM'.
+           05 WS-SUBPGM-NAM           PIC X(8).
+               88 WS-SUBPGM-LOG       VALUE 'LOGPGMC'.
+           05 WS-DEPT-ID              PIC X(8).
+               88 IB-DEPT             VALUE 'INETBKNG'.
+           05 WS-PAINEXPT-STATUS      PIC X(2).
+           05 WS-PAINEXPT-OPEN-SW     PIC X(1) VALUE 'N'.
+               88 WS-PAINEXPT-OPEN    VALUE 'Y'.
+           05 WS-MSGID-SEQ            PIC 9(7) VALUE ZEROS.
+           05 WS-MSGID-SEQ-ED         PIC 9(7).
+           05 WS-REC-EXPORT-CNT       PIC 9(7) VALUE ZEROS.
+           05 WS-JOBEND-MSG           PIC X(80) VALUE SPACES.
+      *****************************************************************
+      * ONE FETCHED PAYMENT-INSTRUCTION ROW                            *
+      *****************************************************************
+           05 WS-PAY-CUST-CTRY        PIC X(3).
+           05 WS-PAY-CUST-INSTT       PIC X(10).
+           05 WS-PAY-CUST-ID          PIC X(20).
+           05 WS-PAY-INSTR-REF-NUM    PIC X(20).
+           05 WS-PAY-AC-CTRY          PIC X(3).
+           05 WS-PAY-AC-INSTT         PIC X(10).
+           05 WS-PAY-AC-NO            PIC X(20).
+           05 WS-PAY-AC-PROD-TYP      PIC X(10).
+           05 WS-PAY-BENE-NAM         PIC X(100).
+           05 WS-PAY-BENE-ADDR1       PIC X(100).
+           05 WS-PAY-BENE-ADDR2       PIC X(100).
+           05 WS-PAY-BENE-ADDR3       PIC X(100).
+           05 WS-PAY-DEBTOR-NAME      PIC X(100).
+           05 WS-PAY-DEBTOR-ADDR1     PIC X(100).
+           05 WS-PAY-DEBTOR-ADDR2     PIC X(100).
+           05 WS-PAY-DEBTOR-ADDR3     PIC X(100).
+           05 WS-PAY-INSTR-PTY        PIC X(10).
+      *****************************************************************
+      *   COPYBOOKS                                                   *
+      *****************************************************************
+       COPY IBRFDCW.
+
+      *****************************************************************
+      *      DB2 TABLE DECLARATION                                    *
+      *****************************************************************
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *--------------------------------------*
+      *      DB2 CURSOR DECLARATION          *
+      *--------------------------------------*
+      *****************************************************************
+      * SELECT EVERY PAYMENT INSTRUCTION ON FILE, NO WHERE CLAUSE -    *
+      * THIS IS A FULL EXPORT, NOT A LOOKUP FOR A SINGLE CUSTOMER      *
+      *****************************************************************
+           EXEC SQL
+               DECLARE CSR-PAY-EXPORT CURSOR FOR
+               SELECT CUST_CTRY,
+                      CUST_INSTT,
+                      CUST_ID,
+                      INSTR_REF_NUM,
+                      AC_CTRY,
+                      AC_INSTT,
+                      AC_NO,
+                      AC_PROD_TYP,
+                      BENE_NAM,
+                      BENE_ADDR1,
+                      BENE_ADDR2,
+                      BENE_ADDR3,
+                      DEBTOR_NAME,
+                      DEBTOR_ADDR1,
+                      DEBTOR_ADDR2,
+                      DEBTOR_ADDR3,
+                      INSTR_PTY
+               FROM   PAYMENTS.PAYMENT_INSTRUCTIONS
+               FOR FETCH ONLY
+           END-EXEC.
+       77 FILLER                PIC X(30) VALUE
+               'END OF WORKING STORAGE SECTION'.
+      *****************************************************************
+      * LINKAGE SECTION                                               *
+      *****************************************************************
+       LINKAGE SECTION.
+      /
+       PROCEDURE DIVISION.
+           PERFORM A000-INIT
+           IF PROG-NORMAL
+               PERFORM B000-MAIN
+           END-IF
+           PERFORM C000-FINAL
+           .
+      /
+      *****************************************************************
+      * Initialization                                                *
+      *****************************************************************
+       A000-INIT.
+           MOVE 'PAINEXPC'              TO WS-PROG-NAM
+           PERFORM A010-WRT-START-MSG
+           PERFORM A025-OPEN-PAINEXPT
+           PERFORM A030-WRT-DOC-HDR
+           .
+      *****************************************************************
+      * Main Process Routine - Export Every Payment Instruction       *
+      *****************************************************************
+       B000-MAIN.
+           EXEC SQL
+               OPEN CSR-PAY-EXPORT
+           END-EXEC
+           IF SQLCODE NOT = 0
+               PERFORM X490-PROC-SQL-ERROR
+           ELSE
+               PERFORM B010-FETCH-PAY-EXPORT-ROW
+               PERFORM UNTIL SQLCODE NOT = 0 OR PROG-ABEND
+                   PERFORM B020-WRITE-PMT-BLOCK
+                   ADD 1                TO WS-REC-EXPORT-CNT
+                   IF PROG-NORMAL
+                       PERFORM B010-FETCH-PAY-EXPORT-ROW
+                   END-IF
+               END-PERFORM
+               EXEC SQL
+                   CLOSE CSR-PAY-EXPORT
+               END-EXEC
+           END-IF
+           .
+      *****************************************************************
+      * Fetch One Payment-Instruction Row To Be Exported               *
+      *****************************************************************
+       B010-FETCH-PAY-EXPORT-ROW.
+           EXEC SQL
+               FETCH CSR-PAY-EXPORT
+               INTO :WS-PAY-CUST-CTRY,
+                    :WS-PAY-CUST-INSTT,
+                    :WS-PAY-CUST-ID,
+                    :WS-PAY-INSTR-REF-NUM,
+                    :WS-PAY-AC-CTRY,
+                    :WS-PAY-AC-INSTT,
+                    :WS-PAY-AC-NO,
+                    :WS-PAY-AC-PROD-TYP,
+                    :WS-PAY-BENE-NAM,
+                    :WS-PAY-BENE-ADDR1,
+                    :WS-PAY-BENE-ADDR2,
+                    :WS-PAY-BENE-ADDR3,
+                    :WS-PAY-DEBTOR-NAME,
+                    :WS-PAY-DEBTOR-ADDR1,
+                    :WS-PAY-DEBTOR-ADDR2,
+                    :WS-PAY-DEBTOR-ADDR3,
+                    :WS-PAY-INSTR-PTY
+           END-EXEC
+           .
+      *****************************************************************
+      * Write One CDTTRFTXINF Block For The Current Payment            *
+      * Instruction - One WRITE Per Tag Line, Pain.001-Style           *
+      *****************************************************************
+       B020-WRITE-PMT-BLOCK.
+           ADD 1                        TO WS-MSGID-SEQ
+           MOVE WS-MSGID-SEQ            TO WS-MSGID-SEQ-ED
+
+           MOVE SPACES                  TO PAINEXPT-REC
+           STRING '      <CdtTrfTxInf>' DELIMITED BY SIZE
+               INTO PAINEXPT-REC
+           END-STRING
+           PERFORM B030-WRITE-PAINEXPT-LINE
+
+           MOVE SPACES                  TO PAINEXPT-REC
+           STRING '        <PmtId><InstrId>' DELIMITED BY SIZE
+                  WS-PAY-INSTR-REF-NUM  DELIMITED BY SIZE
+                  '</InstrId><EndToEndId>' DELIMITED BY SIZE
+                  WS-MSGID-SEQ-ED       DELIMITED BY SIZE
+                  '</EndToEndId></PmtId>' DELIMITED BY SIZE
+               INTO PAINEXPT-REC
+           END-STRING
+           PERFORM B030-WRITE-PAINEXPT-LINE
+
+           MOVE SPACES                  TO PAINEXPT-REC
+           STRING '        <Dbtr><Nm>'  DELIMITED BY SIZE
+                  WS-PAY-DEBTOR-NAME    DELIMITED BY SIZE
+                  '</Nm><PstlAdr><AdrLine>' DELIMITED BY SIZE
+                  WS-PAY-DEBTOR-ADDR1   DELIMITED BY SIZE
+                  '</AdrLine><AdrLine>'  DELIMITED BY SIZE
+                  WS-PAY-DEBTOR-ADDR2   DELIMITED BY SIZE
+                  '</AdrLine><AdrLine>'  DELIMITED BY SIZE
+                  WS-PAY-DEBTOR-ADDR3   DELIMITED BY SIZE
+                  '</AdrLine></PstlAdr></Dbtr>' DELIMITED BY SIZE
+               INTO PAINEXPT-REC
+           END-STRING
+           PERFORM B030-WRITE-PAINEXPT-LINE
+
+           MOVE SPACES                  TO PAINEXPT-REC
+           STRING '        <DbtrAcct><Id><Othr><Id>' DELIMITED BY SIZE
+                  WS-PAY-AC-CTRY        DELIMITED BY SIZE
+                  WS-PAY-AC-INSTT       DELIMITED BY SIZE
+                  WS-PAY-AC-NO          DELIMITED BY SIZE
+                  '</Id></Othr></Id><Tp>'  DELIMITED BY SIZE
+                  WS-PAY-AC-PROD-TYP    DELIMITED BY SIZE
+                  '</Tp></DbtrAcct>'    DELIMITED BY SIZE
+               INTO PAINEXPT-REC
+           END-STRING
+           PERFORM B030-WRITE-PAINEXPT-LINE
+
+           MOVE SPACES                  TO PAINEXPT-REC
+           STRING '        <Cdtr><Nm>'  DELIMITED BY SIZE
+                  WS-PAY-BENE-NAM       DELIMITED BY SIZE
+                  '</Nm><PstlAdr><AdrLine>' DELIMITED BY SIZE
+                  WS-PAY-BENE-ADDR1     DELIMITED BY SIZE
+                  '</AdrLine><AdrLine>'  DELIMITED BY SIZE
+                  WS-PAY-BENE-ADDR2     DELIMITED BY SIZE
+                  '</AdrLine><AdrLine>'  DELIMITED BY SIZE
+                  WS-PAY-BENE-ADDR3     DELIMITED BY SIZE
+                  '</AdrLine></PstlAdr></Cdtr>' DELIMITED BY SIZE
+               INTO PAINEXPT-REC
+           END-STRING
+           PERFORM B030-WRITE-PAINEXPT-LINE
+
+      * NO <CdtrAcct> BLOCK - PAYMENTS.PAYMENT_INSTRUCTIONS CARRIES NO
+      * BENEFICIARY-ACCOUNT COLUMNS (BENE_NAM/BENE_ADDR1-3 ABOVE ARE
+      * NAME/ADDRESS ONLY), SO THERE IS NO SOURCE DATA TO POPULATE IT
+      * WITH; CUST_CTRY/INSTT/ID AND AC_CTRY/INSTT/NO/PROD_TYP BOTH
+      * BELONG TO THE DEBTOR SIDE AND ARE ALREADY RENDERED IN
+      * <DbtrAcct> ABOVE
+
+           MOVE SPACES                  TO PAINEXPT-REC
+           STRING '        <Purp><Cd>'  DELIMITED BY SIZE
+                  WS-PAY-INSTR-PTY      DELIMITED BY SIZE
+                  '</Cd></Purp>'        DELIMITED BY SIZE
+               INTO PAINEXPT-REC
+           END-STRING
+           PERFORM B030-WRITE-PAINEXPT-LINE
+
+           MOVE SPACES                  TO PAINEXPT-REC
+           STRING '      </CdtTrfTxInf>' DELIMITED BY SIZE
+               INTO PAINEXPT-REC
+           END-STRING
+           PERFORM B030-WRITE-PAINEXPT-LINE
+           .
+      *****************************************************************
+      * Write The Current Output Line To The Export File              *
+      *****************************************************************
+       B030-WRITE-PAINEXPT-LINE.
+           IF WS-PAINEXPT-OPEN
+               WRITE PAINEXPT-REC
+           END-IF
+           .
+      *****************************************************************
+      * Write Informational Message to set correct Logging Program    *
+      *****************************************************************
+       A010-WRT-START-MSG.
+           PERFORM X100-ERR-COMMON-SETUP
+
+           SET WS-PARA-A010
+               WS-MSG-000              TO TRUE
+           MOVE WS-PARA-NAM            TO LOG-PARA-NAM
+           MOVE WS-MSG-NO              TO LOG-MSG-NO
+           MOVE WS-MSG00-TXT           TO LOG-ERR-TEXT-LONG
+
+           PERFORM X690-PROC-INFO-MSG
+           .
+      *****************************************************************
+      * Open The ISO20022 Export File                                 *
+      *****************************************************************
+       A025-OPEN-PAINEXPT.
+           OPEN OUTPUT PAINEXPT
+           IF WS-PAINEXPT-STATUS NOT = '00'
+               DISPLAY 'PAINEXPT OPEN ERROR, FILE STATUS IS :'
+                   WS-PAINEXPT-STATUS
+               PERFORM X290-PROC-DATA-ERROR
+           ELSE
+               SET WS-PAINEXPT-OPEN    TO TRUE
+           END-IF
+           .
+      *****************************************************************
+      * Write The Pain.001 Document/CstmrCdtTrfInitn Opening Tags      *
+      *****************************************************************
+       A030-WRT-DOC-HDR.
+           MOVE SPACES                  TO PAINEXPT-REC
+           STRING '<?xml version="1.0" encoding="UTF-8"?>'
+               DELIMITED BY SIZE INTO PAINEXPT-REC
+           END-STRING
+           PERFORM B030-WRITE-PAINEXPT-LINE
+
+           MOVE SPACES                  TO PAINEXPT-REC
+           STRING '<Document><CstmrCdtTrfInitn><PmtInf>'
+               DELIMITED BY SIZE INTO PAINEXPT-REC
+           END-STRING
+           PERFORM B030-WRITE-PAINEXPT-LINE
+           .
+      *****************************************************************
+      * Write The Pain.001 PmtInf/CstmrCdtTrfInitn/Document Closing    *
+      * Tags                                                           *
+      *****************************************************************
+       C020-WRT-DOC-TRL.
+           MOVE SPACES                  TO PAINEXPT-REC
+           STRING '    </PmtInf></CstmrCdtTrfInitn></Document>'
+               DELIMITED BY SIZE INTO PAINEXPT-REC
+           END-STRING
+           PERFORM B030-WRITE-PAINEXPT-LINE
+           .
+      *****************************************************************
+      * End Of Job Processing                                         *
+      *****************************************************************
+       C000-FINAL.
+           PERFORM C020-WRT-DOC-TRL
+           PERFORM C010-CLOSING-MSG
+           MOVE 0                      TO RETURN-CODE
+           .
+      *****************************************************************
+      * Close Files And Write Job-End Summary To The Log               *
+      *****************************************************************
+       C010-CLOSING-MSG.
+           IF WS-PAINEXPT-OPEN
+               CLOSE PAINEXPT
+               MOVE 'N'                TO WS-PAINEXPT-OPEN-SW
+           END-IF
+
+           STRING 'JOB END SUMMARY - INSTRUCTIONS EXPORTED: '
+                  WS-REC-EXPORT-CNT
+               DELIMITED BY SIZE INTO WS-JOBEND-MSG
+           END-STRING
+
+           PERFORM X100-ERR-COMMON-SETUP
+
+           SET WS-PARA-C010
+               WS-MSG-001              TO TRUE
+           MOVE WS-PARA-NAM            TO LOG-PARA-NAM
+           MOVE WS-MSG-NO              TO LOG-MSG-NO
+           MOVE WS-JOBEND-MSG          TO LOG-ERR-TEXT-LONG
+
+           PERFORM X690-PROC-INFO-MSG
+           .
+      *****************************************************************
+      *  Initial Common fields required for Logging Routine           *
+      *****************************************************************
+       X100-ERR-COMMON-SETUP.
+           MOVE SPACE                  TO WE-ERROR-FLDS
+           INITIALIZE                     WE-ERROR-FLDS
+                                        REPLACING NUMERIC DATA BY ZERO
+           MOVE WS-PRJ-ID              TO LOG-PRJ-ID
+           MOVE WS-PROG-NAM            TO LOG-PROG-NAM
+           MOVE WS-SYSTM-ID            TO LOG-SYSTM-ID
+           MOVE WS-DEPTT-ID            TO LOG-DEPTT-ID
+           .
+      *****************************************************************
+      *  Application Error Processing                                 *
+      *****************************************************************
+       X290-PROC-DATA-ERROR.
+           PERFORM X790-PROC-WRNG-MSG
+           PERFORM X999-PGM-EXIT
+           .
+      *****************************************************************
+      * DB2 Error Processing Para                                     *
+      *****************************************************************
+       X490-PROC-SQL-ERROR.
+           PERFORM X790-PROC-WRNG-MSG
+           PERFORM X999-PGM-EXIT
+           .
+      *****************************************************************
+      * Log Informational Messages                                    *
+      *****************************************************************
+       X690-PROC-INFO-MSG.
+           SET LOG-INFM-ONLY
+               LOG-INFM-MSG
+               LOG-NO-ACTN
+               IB-DEPT                 TO TRUE
+           MOVE WS-DEPT-ID             TO LOG-DEPT-ID
+           PERFORM X920-ERROR-LOG-RETN
+           .
+      *****************************************************************
+      * Log Warning Messages                                          *
+      *****************************************************************
+       X790-PROC-WRNG-MSG.
+           SET LOG-DATA-ERROR
+               LOG-WRNG-MSG
+               IB-DEPT
+               LOG-NO-ACTN             TO TRUE
+           MOVE WS-DEPT-ID             TO LOG-DEPT-ID
+           PERFORM X920-ERROR-LOG-RETN
+           .
+      *****************************************************************
+      * Invoke The Logging Subprogram With The Assembled LOG-* Fields  *
+      *****************************************************************
+       X920-ERROR-LOG-RETN.
+           SET WS-SUBPGM-LOG TO TRUE
+           MOVE WS-SUBPGM-NAM          TO LOG-ERR-PGM
+           CALL WS-SUBPGM-NAM USING WE-ERROR-FLDS
+               ON EXCEPTION
+                   DISPLAY 'UNABLE TO CALL LOGGING SUBPROGRAM: '
+                       WS-SUBPGM-NAM
+           END-CALL
+           MOVE RETURN-CODE            TO LOG-RTRN-COD
+           .
+      *****************************************************************
+      * ABEND COBOL PROGRAM ON SERIOUS ERROR                          *
+      *****************************************************************
+       X999-PGM-EXIT.
+           DISPLAY '****Program Exited in X999****'
+           SET PROG-ABEND              TO TRUE
+           PERFORM C010-CLOSING-MSG
+           MOVE 16                     TO RETURN-CODE
+           CALL WS-CANCEL-PGM
+           STOP RUN
+           .
