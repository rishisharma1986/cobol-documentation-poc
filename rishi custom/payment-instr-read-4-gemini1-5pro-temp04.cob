@@ -5,23 +5,21 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       * COPY DFHCOMMAREA AND COPYBOOK
-       COPY DFHCOMMAREA.
+      * COPYBOOK FOR THE LOOKUP-KEY FIELDS BOUND TO THE CURSOR
        COPY PAYMENT-INSTRUCTIONS-COPYBOOK.
 
-       * VARIABLES FOR GETMAIN
-       01  WS-PAYMENT-INSTRUCTIONS-PTR  POINTER.
-       01  WS-PAYMENT-INSTRUCTIONS-LEN  PIC S9(9) COMP.
-
-       * VARIABLES FOR SQL
+      * VARIABLES FOR SQL
        EXEC SQL
            INCLUDE SQLCA
        END-EXEC.
        01  WS-DB2-ERROR-MSG            PIC X(100).
-       01  WS-SQLCODE                  PIC S9(9) COMP.
-       01  WS-SQLSTATE                 PIC X(5).
 
-       * CURSOR DEFINITION
+      * AUDIT TRAIL OF EVERY PAYMENT-INSTRUCTIONS LOOKUP ATTEMPT
+       EXEC SQL
+           INCLUDE TABPAUDW
+       END-EXEC.
+
+      * CURSOR DEFINITION
        EXEC SQL
            DECLARE PAYMENT-INSTRUCTIONS-CURSOR CURSOR WITH HOLD FOR
                SELECT CUST_CTRY, CUST_INSTT, CUST_ID, INSTR_REF_NUM,
@@ -40,7 +38,7 @@
                  AND AC_PROD_TYP = :WS-PAYMENT-INSTRUCTIONS.AC-PROD-TYP
        END-EXEC.
 
-       * ARRAY TO HOLD PAYMENT INSTRUCTIONS
+      * ARRAY TO HOLD PAYMENT INSTRUCTIONS
        01  PAYMENT-INSTRUCTIONS-TABLE.
            05  PAYMENT-INSTRUCTIONS-ENTRY OCCURS 100 TIMES.
                10  PI-CUST-CTRY          PIC X(3).
@@ -61,75 +59,241 @@
                10  PI-DEBTOR-ADDR3      PIC X(100).
                10  PI-INSTR-PTY        PIC X(10).
 
-       * INDEX FOR ARRAY
+      * INDEX AND OVERFLOW CONTROL FOR THE ARRAY
        01  WS-TABLE-INDEX              PIC S9(4) COMP VALUE 0.
+       01  WS-NEXT-TABLE-IDX           PIC S9(4) COMP VALUE 1.
+       01  WS-LAST-FETCHED-REF         PIC X(20) VALUE SPACES.
+       01  WS-ARRAY-FULL-SW            PIC X(1) VALUE 'N'.
+           88  WS-ARRAY-FULL           VALUE 'Y'.
+
+      * VALIDATION RESULT
+       01  WS-VALIDATION-SW            PIC X(1) VALUE 'Y'.
+           88  WS-VALID-INPUT          VALUE 'Y'.
+
+      * COMMAREA LAYOUT FOR THE CALLER
+       LINKAGE SECTION.
+       COPY DFHCOMMAREA.
 
        PROCEDURE DIVISION.
 
        MAIN-PARA.
-           * GET INPUT FROM DFHCOMMAREA
-           EXEC CICS GETMAIN SET(WS-PAYMENT-INSTRUCTIONS-PTR)
-                             LENGTH(LENGTH OF PAYMENT-INSTRUCTIONS-COPYBOOK)
-           END-EXEC.
-           MOVE LENGTH OF PAYMENT-INSTRUCTIONS-COPYBOOK
-               TO WS-PAYMENT-INSTRUCTIONS-LEN.
-           MOVE DFHCOMMAREA TO WS-PAYMENT-INSTRUCTIONS-PTR.
+      *--- NO COMMAREA WAS PASSED - END THE TASK WITHOUT REFERENCING ---*
+      *--- ANY DFHCOMMAREA FIELD, SINCE NONE EXISTS TO REFERENCE     ---*
+           IF EIBCALEN = 0
+               PERFORM RETURN-TO-CALLER
+           ELSE
+               IF NOT CA-MORE-DATA
+                   MOVE CA-CUST-CTRY           TO CUST-CTRY
+                   MOVE CA-CUST-INSTT          TO CUST-INSTT
+                   MOVE CA-CUST-ID             TO CUST-ID
+                   MOVE CA-INSTR-REF-NUM       TO INSTR-REF-NUM
+                   MOVE CA-AC-CTRY             TO AC-CTRY
+                   MOVE CA-AC-INSTT            TO AC-INSTT
+                   MOVE CA-AC-NO               TO AC-NO
+                   MOVE CA-AC-PROD-TYP         TO AC-PROD-TYP
+               END-IF
 
-           * VALIDATE INPUT FIELDS
-           PERFORM VALIDATE-INPUT-FIELDS.
+               MOVE SPACES                     TO CA-RESP-MSG
+               MOVE ZEROS                      TO CA-ROW-COUNT
+               SET CA-RESP-OK                  TO TRUE
 
-           * FETCH PAYMENT INSTRUCTIONS FROM DATABASE
-           PERFORM FETCH-PAYMENT-INSTRUCTIONS.
+      * A CALLER COMING BACK WITH CA-MORE-DATA STILL SET IS ASKING FOR
+      * THE NEXT PAGE OF THE SAME SEARCH - RESUME THE HELD CURSOR
+      * RATHER THAN RE-VALIDATING AND RE-RUNNING THE WHERE CLAUSE
+               IF CA-MORE-DATA
+                   PERFORM FETCH-NEXT-PAGE-OF-PAYMENT-INSTRUCTIONS
+               ELSE
+                   MOVE 'N'                    TO CA-MORE-DATA-IND
+                   PERFORM VALIDATE-INPUT-FIELDS
+                   IF WS-VALID-INPUT
+                       PERFORM LOG-AUDIT-TRAIL
+                       PERFORM FETCH-PAYMENT-INSTRUCTIONS
+                   END-IF
+               END-IF
 
-           * PROCESS PAYMENT INSTRUCTIONS (Not implemented here)
+      * WHEN MORE ROWS ARE WAITING ON THE HELD CURSOR, RETURN TO THE
+      * SAME TRANSACTION WITH THE COMMAREA SO THE NEXT SCREEN REQUEST
+      * PICKS UP WHERE THIS ONE LEFT OFF, INSTEAD OF ENDING THE TASK
+               IF CA-MORE-DATA
+                   PERFORM RETURN-AND-HOLD-FOR-NEXT-PAGE
+               ELSE
+                   PERFORM RETURN-TO-CALLER
+               END-IF
+           END-IF
+           .
 
-           * FREE THE STORAGE ALLOCATED BY GETMAIN
-           EXEC CICS FREEMAIN DATA(WS-PAYMENT-INSTRUCTIONS-PTR)
-           END-EXEC.
+      * HOLD THE CURSOR AND RESUME THIS SAME TRANSACTION ON THE
+      * CALLER'S NEXT "MORE" REQUEST
+       RETURN-AND-HOLD-FOR-NEXT-PAGE.
+           EXEC CICS RETURN TRANSID(EIBTRNID)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC
+           .
 
-           EXEC CICS RETURN END-EXEC.
+      * NO MORE ROWS ARE WAITING - END THE CONVERSATION NORMALLY
+       RETURN-TO-CALLER.
+           EXEC CICS RETURN END-EXEC
+           .
 
        VALIDATE-INPUT-FIELDS.
-           IF WS-PAYMENT-INSTRUCTIONS.CUST-CTRY = SPACES OR LOW-VALUES THEN
-               * HANDLE ERROR - CUST-CTRY IS INVALID
-           END-IF.
-           * SIMILARLY VALIDATE OTHER FIELDS
-           ...
+           SET WS-VALID-INPUT              TO TRUE
+           IF CUST-CTRY = SPACES OR LOW-VALUES
+               SET CA-RESP-BAD-INPUT       TO TRUE
+               MOVE 'CUST-CTRY IS REQUIRED' TO CA-RESP-MSG
+               MOVE 'N'                    TO WS-VALIDATION-SW
+           ELSE IF CUST-INSTT = SPACES OR LOW-VALUES
+               SET CA-RESP-BAD-INPUT       TO TRUE
+               MOVE 'CUST-INSTT IS REQUIRED' TO CA-RESP-MSG
+               MOVE 'N'                    TO WS-VALIDATION-SW
+           ELSE IF CUST-ID = SPACES OR LOW-VALUES
+               SET CA-RESP-BAD-INPUT       TO TRUE
+               MOVE 'CUST-ID IS REQUIRED'  TO CA-RESP-MSG
+               MOVE 'N'                    TO WS-VALIDATION-SW
+           ELSE IF INSTR-REF-NUM = SPACES OR LOW-VALUES
+               SET CA-RESP-BAD-INPUT       TO TRUE
+               MOVE 'INSTR-REF-NUM IS REQUIRED' TO CA-RESP-MSG
+               MOVE 'N'                    TO WS-VALIDATION-SW
+           ELSE IF AC-CTRY = SPACES OR LOW-VALUES
+               SET CA-RESP-BAD-INPUT       TO TRUE
+               MOVE 'AC-CTRY IS REQUIRED'  TO CA-RESP-MSG
+               MOVE 'N'                    TO WS-VALIDATION-SW
+           ELSE IF AC-INSTT = SPACES OR LOW-VALUES
+               SET CA-RESP-BAD-INPUT       TO TRUE
+               MOVE 'AC-INSTT IS REQUIRED' TO CA-RESP-MSG
+               MOVE 'N'                    TO WS-VALIDATION-SW
+           ELSE IF AC-NO = SPACES OR LOW-VALUES
+               SET CA-RESP-BAD-INPUT       TO TRUE
+               MOVE 'AC-NO IS REQUIRED'    TO CA-RESP-MSG
+               MOVE 'N'                    TO WS-VALIDATION-SW
+           ELSE IF AC-PROD-TYP = SPACES OR LOW-VALUES
+               SET CA-RESP-BAD-INPUT       TO TRUE
+               MOVE 'AC-PROD-TYP IS REQUIRED' TO CA-RESP-MSG
+               MOVE 'N'                    TO WS-VALIDATION-SW
+           END-IF
+           .
+
+      * RECORD WHO LOOKED UP WHICH PAYMENT INSTRUCTION, AND WHEN, SO
+      * THE ACCESS CAN BE TRACED LATER
+       LOG-AUDIT-TRAIL.
+           MOVE CUST-CTRY                  TO TABPAUD-CUST-CTRY
+           MOVE CUST-INSTT                 TO TABPAUD-CUST-INSTT
+           MOVE CUST-ID                    TO TABPAUD-CUST-ID
+           MOVE INSTR-REF-NUM              TO TABPAUD-INSTR-REF-NUM
+           MOVE EIBUSERID                  TO TABPAUD-USERID
+           MOVE EIBTRMID                   TO TABPAUD-TERM-ID
+
+      * LET DB2 STAMP AUDIT_TS FROM CURRENT TIMESTAMP ITSELF RATHER
+      * THAN MOVING FUNCTION CURRENT-DATE'S UNPUNCTUATED STRING INTO
+      * A HOST VARIABLE BOUND TO A TIMESTAMP COLUMN
+           EXEC SQL
+               INSERT INTO TABPAUD
+                   (CUST_CTRY, CUST_INSTT, CUST_ID, INSTR_REF_NUM,
+                    USERID, TERM_ID, AUDIT_TS)
+               VALUES
+                   (:TABPAUD-CUST-CTRY, :TABPAUD-CUST-INSTT,
+                    :TABPAUD-CUST-ID, :TABPAUD-INSTR-REF-NUM,
+                    :TABPAUD-USERID, :TABPAUD-TERM-ID,
+                    CURRENT TIMESTAMP)
+           END-EXEC
+
+           IF SQLCODE NOT = 0 THEN
+               MOVE 'ERROR WRITING AUDIT TRAIL' TO WS-DB2-ERROR-MSG
+               SET CA-RESP-SQL-ERROR       TO TRUE
+               MOVE WS-DB2-ERROR-MSG       TO CA-RESP-MSG
+           END-IF
+           .
 
        FETCH-PAYMENT-INSTRUCTIONS.
+           MOVE 1                          TO WS-NEXT-TABLE-IDX
+           MOVE 0                          TO WS-TABLE-INDEX
+           MOVE 'N'                        TO WS-ARRAY-FULL-SW
+
            EXEC SQL
                OPEN PAYMENT-INSTRUCTIONS-CURSOR
            END-EXEC.
            IF SQLCODE NOT = 0 THEN
                MOVE 'ERROR OPENING CURSOR' TO WS-DB2-ERROR-MSG
-               * HANDLE ERROR - COULD NOT OPEN CURSOR
-           END-IF.
+               SET CA-RESP-SQL-ERROR       TO TRUE
+               MOVE WS-DB2-ERROR-MSG       TO CA-RESP-MSG
+           ELSE
+               PERFORM FETCH-PAGE-OF-ROWS
+           END-IF
+           .
 
-           PERFORM RETRIEVE-PAYMENT-INSTRUCTIONS UNTIL SQLCODE NOT = 0.
+      * A CONTINUATION REQUEST DOES NOT RE-OPEN THE CURSOR - IT IS
+      * STILL OPEN AND POSITIONED, HELD ACROSS THE PRIOR TASK'S RETURN
+      * TO THE SAME TRANSACTION, SO JUST PULL THE NEXT PAGE OF ROWS
+       FETCH-NEXT-PAGE-OF-PAYMENT-INSTRUCTIONS.
+           MOVE 1                          TO WS-NEXT-TABLE-IDX
+           MOVE 0                          TO WS-TABLE-INDEX
+           MOVE 'N'                        TO WS-ARRAY-FULL-SW
 
-           EXEC SQL
-               CLOSE PAYMENT-INSTRUCTIONS-CURSOR
-           END-EXEC.
-           IF SQLCODE NOT = 0 THEN
-               MOVE 'ERROR CLOSING CURSOR' TO WS-DB2-ERROR-MSG
-               * HANDLE ERROR - COULD NOT CLOSE CURSOR
-           END-IF.
+           PERFORM FETCH-PAGE-OF-ROWS
+           .
+
+      * SHARED BY BOTH THE FIRST PAGE AND EVERY CONTINUATION PAGE -
+      * FETCH UP TO ONE TABLE'S WORTH OF ROWS, LEAVE THE CURSOR OPEN
+      * IF THE TABLE FILLED (MORE ROWS MAY STILL BE WAITING), OR
+      * CLOSE IT ONCE IT RUNS DRY
+       FETCH-PAGE-OF-ROWS.
+           PERFORM RETRIEVE-PAYMENT-INSTRUCTIONS
+               UNTIL SQLCODE NOT = 0 OR WS-ARRAY-FULL
+
+           IF WS-ARRAY-FULL
+               MOVE WS-LAST-FETCHED-REF    TO CA-CONTINUATION-KEY
+               MOVE 'Y'                    TO CA-MORE-DATA-IND
+           ELSE
+               MOVE SPACES                 TO CA-CONTINUATION-KEY
+               EXEC SQL
+                   CLOSE PAYMENT-INSTRUCTIONS-CURSOR
+               END-EXEC.
+               IF SQLCODE NOT = 0 THEN
+                   MOVE 'ERROR CLOSING CURSOR' TO WS-DB2-ERROR-MSG
+                   SET CA-RESP-SQL-ERROR       TO TRUE
+                   MOVE WS-DB2-ERROR-MSG       TO CA-RESP-MSG
+               END-IF
+           END-IF
+
+           IF WS-TABLE-INDEX = 0
+               SET CA-RESP-NO-DATA          TO TRUE
+               MOVE 'NO PAYMENT INSTRUCTIONS FOUND' TO CA-RESP-MSG
+           END-IF
+
+           MOVE WS-TABLE-INDEX             TO CA-ROW-COUNT
+           .
 
        RETRIEVE-PAYMENT-INSTRUCTIONS.
            EXEC SQL
                FETCH PAYMENT-INSTRUCTIONS-CURSOR INTO
-                   :PI-CUST-CTRY, :PI-CUST-INSTT, :PI-CUST-ID,
-                   :PI-INSTR-REF-NUM, :PI-AC-CTRY, :PI-AC-INSTT,
-                   :PI-AC-NO, :PI-AC-PROD-TYP, :PI-BENE-NAM,
-                   :PI-BENE-ADDR1, :PI-BENE-ADDR2, :PI-BENE-ADDR3,
-                   :PI-DEBTOR-NAME, :PI-DEBTOR-ADDR1, :PI-DEBTOR-ADDR2,
-                   :PI-DEBTOR-ADDR3, :PI-INSTR-PTY
+                   :PI-CUST-CTRY(WS-NEXT-TABLE-IDX),
+                   :PI-CUST-INSTT(WS-NEXT-TABLE-IDX),
+                   :PI-CUST-ID(WS-NEXT-TABLE-IDX),
+                   :PI-INSTR-REF-NUM(WS-NEXT-TABLE-IDX),
+                   :PI-AC-CTRY(WS-NEXT-TABLE-IDX),
+                   :PI-AC-INSTT(WS-NEXT-TABLE-IDX),
+                   :PI-AC-NO(WS-NEXT-TABLE-IDX),
+                   :PI-AC-PROD-TYP(WS-NEXT-TABLE-IDX),
+                   :PI-BENE-NAM(WS-NEXT-TABLE-IDX),
+                   :PI-BENE-ADDR1(WS-NEXT-TABLE-IDX),
+                   :PI-BENE-ADDR2(WS-NEXT-TABLE-IDX),
+                   :PI-BENE-ADDR3(WS-NEXT-TABLE-IDX),
+                   :PI-DEBTOR-NAME(WS-NEXT-TABLE-IDX),
+                   :PI-DEBTOR-ADDR1(WS-NEXT-TABLE-IDX),
+                   :PI-DEBTOR-ADDR2(WS-NEXT-TABLE-IDX),
+                   :PI-DEBTOR-ADDR3(WS-NEXT-TABLE-IDX),
+                   :PI-INSTR-PTY(WS-NEXT-TABLE-IDX)
            END-EXEC.
 
            IF SQLCODE = 0 THEN
-               ADD 1 TO WS-TABLE-INDEX
-               IF WS-TABLE-INDEX > 100 THEN
-                   * HANDLE ERROR - ARRAY OVERFLOW
-               END-IF.
-           END-IF.
-       END PROGRAM.
\ No newline at end of file
+               MOVE WS-NEXT-TABLE-IDX       TO WS-TABLE-INDEX
+               MOVE PI-INSTR-REF-NUM(WS-TABLE-INDEX)
+                                            TO WS-LAST-FETCHED-REF
+               IF WS-TABLE-INDEX >= 100
+                   SET WS-ARRAY-FULL        TO TRUE
+               ELSE
+                   COMPUTE WS-NEXT-TABLE-IDX = WS-TABLE-INDEX + 1
+               END-IF
+           END-IF
+           .
+       END PROGRAM FETCH-PAYMENT-INSTRUCTIONS.
