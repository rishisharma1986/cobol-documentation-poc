@@ -0,0 +1,44 @@
+      *****************************************************************
+      * COPYBOOK      : IBRIRECW                                      *
+      * DESCRIPTION   : NAMED RECORD LAYOUT FOR THE FLAT IBRI-REC-IN   *
+      *                 BUFFER. IBRI CARRIES HEADER/DETAIL/TRAILER    *
+      *                 RECORDS IN ONE FIXED-LENGTH 4096-BYTE FILE,   *
+      *                 DISCRIMINATED BY A ONE-BYTE RECORD-TYPE CODE  *
+      *                 AT OFFSET 1, THE SAME WAY THE REST OF THE IBR *
+      *                 FEED FAMILY LAYS OUT ITS RECORDS. COPY THIS   *
+      *                 RIGHT AFTER 01 IBRI-REC-IN IN FD IBRI SO ALL  *
+      *                 THREE VIEWS SHARE ITS STORAGE                 *
+      *****************************************************************
+      * RECORD-TYPE CODE, COMMON TO ALL THREE RECORD TYPES            *
+      *****************************************************************
+       01  IBRI-REC-TYPE-CD            REDEFINES IBRI-REC-IN.
+           05  IBRI-REC-TYPE-CODE      PIC X(1).
+               88  IBRI-REC-IS-HDR     VALUE 'H'.
+               88  IBRI-REC-IS-DTL     VALUE 'D'.
+               88  IBRI-REC-IS-TRL     VALUE 'T'.
+           05  FILLER                  PIC X(4095).
+      *****************************************************************
+      * HEADER RECORD - ONE PER FILE                                  *
+      *****************************************************************
+       01  IBRI-REC-HDR                REDEFINES IBRI-REC-IN.
+           05  IBRI-HDR-REC-TYPE       PIC X(1).
+           05  IBRI-HDR-FILE-DT        PIC X(8).
+           05  IBRI-HDR-FILE-TM        PIC X(6).
+           05  IBRI-HDR-REC-CNT        PIC 9(9).
+           05  FILLER                  PIC X(4072).
+      *****************************************************************
+      * DETAIL RECORD - ONE PER CUSTOMER/ACCOUNT/ID ON THE FEED        *
+      *****************************************************************
+       01  IBRI-REC-DTL                REDEFINES IBRI-REC-IN.
+           05  IBRI-DTL-REC-TYPE       PIC X(1).
+           05  IBRI-DTL-CTRY           PIC X(2).
+           05  IBRI-DTL-INSTT          PIC X(4).
+           05  IBRI-DTL-ID             PIC X(20).
+           05  FILLER                  PIC X(4069).
+      *****************************************************************
+      * TRAILER RECORD - ONE PER FILE, CARRIES THE DETAIL RECORD COUNT*
+      *****************************************************************
+       01  IBRI-REC-TRL                REDEFINES IBRI-REC-IN.
+           05  IBRI-TRL-REC-TYPE       PIC X(1).
+           05  IBRI-TRL-REC-CNT        PIC 9(9).
+           05  FILLER                  PIC X(4086).
