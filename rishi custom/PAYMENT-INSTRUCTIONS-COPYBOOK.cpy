@@ -0,0 +1,16 @@
+      *****************************************************************
+      * COPYBOOK      : PAYMENT-INSTRUCTIONS-COPYBOOK                  *
+      * DESCRIPTION   : WORKING-STORAGE LOOKUP-KEY LAYOUT USED BY      *
+      *                 FETCH-PAYMENT-INSTRUCTIONS. FIELD NAMES MATCH  *
+      *                 THE HOST VARIABLES BOUND IN THE CURSOR'S       *
+      *                 WHERE CLAUSE                                  *
+      *****************************************************************
+       01  WS-PAYMENT-INSTRUCTIONS.
+           05  CUST-CTRY               PIC X(3).
+           05  CUST-INSTT              PIC X(10).
+           05  CUST-ID                 PIC X(20).
+           05  INSTR-REF-NUM           PIC X(20).
+           05  AC-CTRY                 PIC X(3).
+           05  AC-INSTT                PIC X(10).
+           05  AC-NO                   PIC X(20).
+           05  AC-PROD-TYP             PIC X(10).
