@@ -0,0 +1,39 @@
+       *****************************************************************
+       * DCLGEN TABLE(TABPAUD)
+       *         LIBRARY(RISHI.PDS)
+       *         ACTION(REPLACE)
+       *           LANGUAGE(COBOL)
+       *         QUOTE
+       *....IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS
+       *****************************************************************
+       * TABPAUD IS THE AUDIT TRAIL OF EVERY PAYMENT-INSTRUCTIONS
+       * LOOKUP ATTEMPT, WHO MADE IT (USERID/TERMINAL) AND WHEN
+       *****************************************************************
+
+           EXEC SQL
+           DECLARE TABPAUD TABLE
+           (
+               CUST_CTRY                CHAR(3) NOT NULL,
+               CUST_INSTT                CHAR(10) NOT NULL,
+               CUST_ID                    CHAR(20) NOT NULL,
+               INSTR_REF_NUM                CHAR(20) NOT NULL,
+               USERID                    CHAR(8) NOT NULL,
+               TERM_ID                    CHAR(4) NOT NULL,
+               AUDIT_TS                    TIMESTAMP NOT NULL
+           )
+           END-EXEC.
+       *****************************************************************
+       * COBOL DECLARATION FOR TABLE TABPAUD
+       *****************************************************************
+       01 TABPAUD-WORK.
+         05 TABPAUD-WORK-REC.
+             10 TABPAUD-CUST-CTRY      PIC X(3).
+             10 TABPAUD-CUST-INSTT     PIC X(10).
+             10 TABPAUD-CUST-ID        PIC X(20).
+             10 TABPAUD-INSTR-REF-NUM  PIC X(20).
+             10 TABPAUD-USERID         PIC X(8).
+             10 TABPAUD-TERM-ID        PIC X(4).
+             10 TABPAUD-AUDIT-TS       PIC X(26).
+       *****************************************************************
+       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7
+       *****************************************************************
